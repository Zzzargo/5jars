@@ -0,0 +1,199 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    JARPOST.
+000300 AUTHOR.        Burlacu Vasile.
+000400 INSTALLATION.  FIVE-JARS BUDGETING SYSTEM.
+000500 DATE-WRITTEN.  2026-08-16.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                     *
+000900*-----------------------------------------------------------*
+001000*   DATE        BY   DESCRIPTION                             *
+001100*   ----------  ---  --------------------------------------- *
+001200*   2026-08-16  BV   Original single-jar posting service,     *
+001300*                    factored out of TEST so the end-of-day    *
+001400*                    batch driver can post one jar at a time   *
+001500*                    without duplicating the JARBAL/JARTRAN    *
+001600*                    handling.                                 *
+001650*   2026-08-18  BV   Added LK-CURRENCY-CODE.  Callers now tell   *
+001660*                    JARPOST what currency the (already         *
+001670*                    converted) amount is in, and it is carried *
+001680*                    onto both the JARBAL and JARTRAN records.   *
+001690*   2026-08-23  BV   JARBAL no longer has to exist before the   *
+001691*                    first posting - 0500-OPEN-JARBAL-FILE now   *
+001692*                    creates it on first use.  JT-TRAN-TYPE is   *
+001693*                    now derived from the sign of LK-AMOUNT so   *
+001694*                    a negative posting writes a real            *
+001695*                    withdrawal entry instead of always writing  *
+001696*                    a deposit.                                  *
+001697*   2026-08-24  BV   0000-MAINLINE no longer writes a JARTRAN    *
+001698*                    entry or an AUDITLOG record when            *
+001699*                    1000-POST-BALANCE failed to update JARBAL   *
+001700*                    (LK-RETURN-CODE not 0) - a rejected         *
+001701*                    posting must not leave a ledger/audit       *
+001702*                    trail for money that never moved.           *
+001710*-----------------------------------------------------------*
+001800* POSTS ONE AMOUNT INTO ONE JAR: READS/REWRITES (OR WRITES)   *
+001900* THE JARBAL RECORD, APPENDS A JARTRAN LEDGER ENTRY, AND      *
+002000* CALLS AUDITLOG.  CALLERS PASS ONE JAR AT A TIME SO THE      *
+002100* BATCH DRIVER CAN CHECKPOINT BETWEEN CALLS.                  *
+002200*-----------------------------------------------------------*
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT JARBAL-FILE ASSIGN TO "JARBAL"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS RANDOM
+003000         RECORD KEY IS JB-JAR-ID
+003100         FILE STATUS IS JP-JARBAL-STATUS.
+003200
+003300     SELECT JARTRAN-FILE ASSIGN TO "JARTRAN"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS JP-JARTRAN-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  JARBAL-FILE.
+004000     COPY JARBAL.
+004100
+004200 FD  JARTRAN-FILE.
+004300     COPY JARTRAN.
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  JP-JARBAL-STATUS          PIC X(02).
+004650     88  JP-JARBAL-OK          VALUE "00".
+004700     88  JP-JARBAL-NOTFOUND    VALUE "23".
+004750     88  JP-JARBAL-FILE-MISSING VALUE "35".
+004900
+005000 01  JP-JARTRAN-STATUS         PIC X(02).
+005100
+005200 01  ResEdited                 PIC -Z(11)9.99.
+005300 01  ResStr                    PIC X(16).
+005400
+005500 LINKAGE SECTION.
+005600 01  LK-JAR-ID                 PIC X(02).
+005700 01  LK-JAR-NAME               PIC X(20).
+005800 01  LK-AMOUNT                 PIC S9(12)V99.
+005850 01  LK-CURRENCY-CODE          PIC X(03).
+005900 01  LK-RUN-DATE               PIC 9(08).
+006000 01  LK-PROGRAM-NAME           PIC X(08).
+006100 01  LK-RETURN-CODE            PIC 9(02).
+006200
+006300 PROCEDURE DIVISION USING LK-JAR-ID
+006400                          LK-JAR-NAME
+006500                          LK-AMOUNT
+006550                          LK-CURRENCY-CODE
+006600                          LK-RUN-DATE
+006700                          LK-PROGRAM-NAME
+006800                          LK-RETURN-CODE.
+006900*===========================================================*
+007000* 0000-MAINLINE.                                             *
+007100*===========================================================*
+007200 0000-MAINLINE.
+007300     MOVE 0 TO LK-RETURN-CODE
+007400
+007450     PERFORM 0500-OPEN-JARBAL-FILE
+007460         THRU 0500-OPEN-JARBAL-FILE-EXIT
+007600     OPEN EXTEND JARTRAN-FILE
+007700
+007800     PERFORM 1000-POST-BALANCE
+007900         THRU 1000-POST-BALANCE-EXIT
+008000
+008050     IF LK-RETURN-CODE = 0
+008100         PERFORM 2000-WRITE-LEDGER-ENTRY
+008200             THRU 2000-WRITE-LEDGER-ENTRY-EXIT
+008300
+008400         PERFORM 3000-WRITE-AUDIT-TRAIL
+008500             THRU 3000-WRITE-AUDIT-TRAIL-EXIT
+008550     END-IF
+008600
+008700     CLOSE JARBAL-FILE
+008800     CLOSE JARTRAN-FILE
+008900
+009000     GOBACK.
+009100
+009150*===========================================================*
+009160* 0500-OPEN-JARBAL-FILE.                                     *
+009170* JARBAL IS NOT PRE-ALLOCATED BY ANY JCL/IDCAMS STEP, SO THE  *
+009180* FIRST POSTING EVER MADE AGAINST A CLEAN SYSTEM WILL FIND IT *
+009190* MISSING (FILE STATUS 35).  WHEN THAT HAPPENS, CREATE IT     *
+009191* WITH AN OPEN OUTPUT/CLOSE AND THEN RE-OPEN I-O AS USUAL.    *
+009192*===========================================================*
+009193 0500-OPEN-JARBAL-FILE.
+009194     OPEN I-O JARBAL-FILE
+009195     IF JP-JARBAL-FILE-MISSING
+009196         OPEN OUTPUT JARBAL-FILE
+009197         CLOSE JARBAL-FILE
+009198         OPEN I-O JARBAL-FILE
+009199     END-IF.
+009200
+009201 0500-OPEN-JARBAL-FILE-EXIT.
+009202     EXIT.
+009203
+009290*===========================================================*
+009295* 1000-POST-BALANCE.                                         *
+009296*===========================================================*
+009500 1000-POST-BALANCE.
+009600     MOVE LK-JAR-ID TO JB-JAR-ID
+009700     READ JARBAL-FILE
+009800         INVALID KEY
+009900             CONTINUE
+010000     END-READ
+010100
+010200     IF JP-JARBAL-OK
+010300         ADD LK-AMOUNT TO JB-BALANCE
+010350         MOVE LK-CURRENCY-CODE TO JB-CURRENCY-CODE
+010400         MOVE LK-RUN-DATE TO JB-LAST-UPDATED
+010500         REWRITE JARBAL-RECORD
+010600     ELSE
+010700         IF JP-JARBAL-NOTFOUND
+010800             MOVE LK-JAR-ID   TO JB-JAR-ID
+010900             MOVE LK-JAR-NAME TO JB-JAR-NAME
+010950             MOVE LK-CURRENCY-CODE TO JB-CURRENCY-CODE
+011000             MOVE LK-AMOUNT   TO JB-BALANCE
+011100             MOVE LK-RUN-DATE TO JB-LAST-UPDATED
+011200             WRITE JARBAL-RECORD
+011300         ELSE
+011400             MOVE 12 TO LK-RETURN-CODE
+011500         END-IF
+011600     END-IF.
+011700
+011800 1000-POST-BALANCE-EXIT.
+011900     EXIT.
+012000
+012100*===========================================================*
+012200* 2000-WRITE-LEDGER-ENTRY.                                   *
+012300*===========================================================*
+012400 2000-WRITE-LEDGER-ENTRY.
+012500     MOVE LK-JAR-ID          TO JT-JAR-ID
+012600     MOVE LK-RUN-DATE        TO JT-TRAN-DATE
+012750     MOVE LK-CURRENCY-CODE   TO JT-CURRENCY-CODE
+012760
+012770     IF LK-AMOUNT < 0
+012780         SET JT-IS-WITHDRAWAL    TO TRUE
+012790         COMPUTE JT-AMOUNT = LK-AMOUNT * -1
+012800         MOVE "PAYDAY WITHDRAWAL" TO JT-MEMO
+012810     ELSE
+012820         SET JT-IS-DEPOSIT        TO TRUE
+012830         MOVE LK-AMOUNT           TO JT-AMOUNT
+012840         MOVE "PAYDAY ALLOCATION" TO JT-MEMO
+012850     END-IF
+013000     WRITE JARTRAN-RECORD.
+013100
+013200 2000-WRITE-LEDGER-ENTRY-EXIT.
+013300     EXIT.
+013400
+013500*===========================================================*
+013600* 3000-WRITE-AUDIT-TRAIL.                                    *
+013700*===========================================================*
+013800 3000-WRITE-AUDIT-TRAIL.
+013900     MOVE LK-AMOUNT TO ResEdited
+014000     STRING ResEdited DELIMITED BY SIZE INTO ResStr
+014100
+014200     CALL "AUDITLOG" USING LK-JAR-ID
+014300                           LK-AMOUNT
+014400                           ResStr
+014500                           LK-PROGRAM-NAME.
+014600
+014700 3000-WRITE-AUDIT-TRAIL-EXIT.
+014800     EXIT.
