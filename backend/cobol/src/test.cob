@@ -1,28 +1,526 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TEST.
-       AUTHOR. Burlacu Vasile
-       DATE-WRITTEN. 7 Oct 2025
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Num1 PIC S9(12)V99 VALUE 1271.74.
-       01  Num2 PIC S9(12)V99 VALUE  728.50.
-       01  ResNum PIC S9(12)V99.
-       01  ResEdited PIC -Z(11)9.99.
-       01  ResStr PIC X(16).
-
-       PROCEDURE DIVISION.
-      *    DISPLAY "[COBOL] Initial values: Num1=" Num1 " Num2=" Num2
-
-           ADD Num1 TO Num2 GIVING ResNum
-      *    DISPLAY "[COBOL] After addition: ResNum=" ResNum
-
-           MOVE ResNum TO ResEdited
-      *    DISPLAY "[COBOL] After formatting: ResEdited=" ResEdited
-
-           STRING ResEdited DELIMITED BY SIZE INTO ResStr
-      *    DISPLAY "[COBOL] After moving to string: ResStr=" ResStr
-
-           CALL "testPrintDouble" USING ResStr
-      *    DISPLAY "[COBOL] Finished execution."
-           STOP RUN RETURNING 0.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TEST.
+000300 AUTHOR.        Burlacu Vasile.
+000400 INSTALLATION.  FIVE-JARS BUDGETING SYSTEM.
+000500 DATE-WRITTEN.  7 Oct 2025.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                     *
+000900*-----------------------------------------------------------*
+001000*   DATE        BY   DESCRIPTION                             *
+001100*   ----------  ---  --------------------------------------- *
+001200*   2026-08-09  BV   Replaced the Num1/Num2 addition with a  *
+001300*                    real five-jar income allocation.        *
+001400*   2026-08-10  BV   Jar balances now live in JARBAL instead  *
+001500*                    of resetting to zero every run.         *
+001600*   2026-08-12  BV   Added income validation ahead of the     *
+001700*                    allocation step; bad amounts are now     *
+001800*                    rejected with a reason and a return      *
+001900*                    code instead of flowing through.         *
+002000*   2026-08-13  BV   Each run now appends an INCLOG record so  *
+002010*                    the reconciliation run has something to  *
+002020*                    check the jars against.                  *
+002025*   2026-08-14  BV   Swapped the CALL to testPrintDouble for a *
+002026*                    CALL to the AUDITLOG service so every     *
+002027*                    posting leaves a trail.                  *
+002028*   2026-08-15  BV   Each jar posting now also writes a        *
+002029*                    JARTRAN ledger entry.                     *
+002030*   2026-08-16  BV   Jar posting (JARBAL/JARTRAN/AUDITLOG)     *
+002031*                    factored out into the JARPOST service so  *
+002032*                    the new end-of-day batch driver can reuse  *
+002033*                    it and checkpoint between jars.            *
+002034*   2026-08-18  BV   Income may now arrive in a foreign          *
+002035*                    currency.  It is converted to the base     *
+002036*                    currency via CURRTAB before allocation.     *
+002038*   2026-08-19  BV   Jar percentages are now read from JARPCT    *
+002039*                    at startup, overriding the compiled-in      *
+002040*                    defaults for any jar found there.           *
+002042*   2026-08-23  BV   Now shares JAREOD's CHKPT file: a jar       *
+002043*                    already checkpointed complete for today     *
+002044*                    by either program is skipped here, so TEST  *
+002045*                    and JAREOD can no longer double-post one    *
+002046*                    day's income into the same jar.             *
+002048*   2026-08-24  BV   INCLOG is now only written when at least   *
+002049*                    one jar was actually posted this run -     *
+002050*                    a run where every jar was already           *
+002051*                    checkpointed no longer logs a phantom       *
+002052*                    income figure for JARRECON to trip over.    *
+002053*                    Income currency can now be entered at       *
+002054*                    start-up instead of always defaulting to    *
+002055*                    the base currency, and a run that cannot    *
+002056*                    find a CURRTAB rate for a non-base          *
+002057*                    currency now warns that no conversion was   *
+002058*                    applied instead of silently posting at      *
+002059*                    1.0000.                                     *
+002060*-----------------------------------------------------------*
+002100
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT INCLOG-FILE ASSIGN TO "INCLOG"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS J5-INCLOG-STATUS.
+003220
+003230     SELECT CURRTAB-FILE ASSIGN TO "CURRTAB"
+003240         ORGANIZATION IS LINE SEQUENTIAL
+003245         FILE STATUS IS J5-CURRTAB-STATUS.
+003246
+003247     SELECT JARPCT-FILE ASSIGN TO "JARPCT"
+003248         ORGANIZATION IS INDEXED
+003249         ACCESS MODE IS SEQUENTIAL
+003250         RECORD KEY IS JP-JAR-ID
+003251         FILE STATUS IS J5-JARPCT-STATUS.
+003252
+003253     SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+003254         ORGANIZATION IS LINE SEQUENTIAL
+003255         FILE STATUS IS J5-CHKPT-STATUS.
+003256
+003260 DATA DIVISION.
+003270 FILE SECTION.
+003280 FD  INCLOG-FILE.
+003290     COPY INCLOG.
+003295
+003296 FD  CURRTAB-FILE.
+003297     COPY CURRTAB.
+003298
+003299 FD  JARPCT-FILE.
+003300     COPY JARPCT.
+003301
+003310 FD  CHKPT-FILE.
+003320     COPY CHKPT.
+003330
+003400 WORKING-STORAGE SECTION.
+003500*-----------------------------------------------------------*
+003600* INCOME FIGURE FOR THE RUN.  UNTIL THE REAL INPUT FEEDER IS *
+003700* WIRED IN THIS STANDS IN FOR A PAYDAY DEPOSIT.               *
+003800*-----------------------------------------------------------*
+003900 01  J5-INCOME-AMOUNT          PIC S9(12)V99 VALUE 2000.24.
+003950 01  J5-INCOME-CURRENCY-CODE   PIC X(03) VALUE "USD".
+003955 01  J5-CURRENCY-INPUT         PIC X(03).
+003960 01  J5-INCOME-AMOUNT-BASE     PIC S9(12)V99.
+004000
+004100 01  J5-INCLOG-STATUS          PIC X(02).
+004150 01  J5-CURRTAB-STATUS         PIC X(02).
+004160     88  J5-CURRTAB-OK         VALUE "00".
+004170     88  J5-CURRTAB-EOF        VALUE "10".
+004180     88  J5-CURRTAB-NOT-FOUND  VALUE "35".
+004190
+004195*-----------------------------------------------------------*
+004196* CURRTAB IS KEPT IN THE BASE CURRENCY'S TERMS.  BASE-TO-BASE *
+004197* RATE IS ALWAYS 1.0000 SO A RUN STILL WORKS EVEN IF CURRTAB  *
+004198* CANNOT BE FOUND.                                            *
+004199*-----------------------------------------------------------*
+004200 01  J5-BASE-CURRENCY-CODE     PIC X(03) VALUE "USD".
+004210 01  J5-EXCH-RATE              PIC 9(05)V9999 VALUE 1.0000.
+004220 01  J5-RATE-FOUND-SW          PIC X(01).
+004230     88  J5-RATE-FOUND         VALUE "Y".
+004240
+004250 01  J5-JARPCT-STATUS          PIC X(02).
+004260     88  J5-JARPCT-OK          VALUE "00".
+004270     88  J5-JARPCT-EOF         VALUE "10".
+004280     88  J5-JARPCT-NOT-FOUND   VALUE "35".
+004290
+004292 01  J5-CHKPT-STATUS           PIC X(02).
+004294     88  J5-CHKPT-OK           VALUE "00".
+004296     88  J5-CHKPT-EOF          VALUE "10".
+004298     88  J5-CHKPT-NOT-FOUND    VALUE "35".
+004299
+004300 01  J5-CURRENT-DATE           PIC 9(08).
+004400
+004500 01  J5-INCOME-VALID-SW        PIC X(01) VALUE "Y".
+004600     88  J5-INCOME-IS-VALID    VALUE "Y".
+004700     88  J5-INCOME-IS-INVALID  VALUE "N".
+004800
+004900 01  J5-REJECT-REASON          PIC X(40) VALUE SPACES.
+005000
+005100 01  J5-POST-RETURN-CODE       PIC 9(02).
+005150 01  J5-JARS-POSTED-COUNT      PIC 9(01) VALUE 0.
+005200
+005300*-----------------------------------------------------------*
+005400* ONE TABLE ENTRY PER JAR: ID, NAME, ALLOCATION PERCENTAGE   *
+005500* AND THIS RUN'S ALLOCATED AMOUNT.  LOADED BY 1000-INITIALIZE*
+005600*-----------------------------------------------------------*
+005700 01  J5-JAR-TABLE.
+005800     05  J5-JAR-ENTRY OCCURS 5 TIMES INDEXED BY J5-JAR-IDX.
+005900         10  J5-JAR-ID         PIC X(02).
+006000         10  J5-JAR-NAME       PIC X(20).
+006100         10  J5-JAR-PERCENT    PIC 9(03)V99.
+006200         10  J5-JAR-AMOUNT     PIC S9(12)V99.
+006250         10  J5-JAR-DONE-SW    PIC X(01).
+006260             88  J5-JAR-DONE   VALUE "Y".
+006300
+006400 PROCEDURE DIVISION.
+006500*===========================================================*
+006600* 0000-MAINLINE.                                             *
+006700*===========================================================*
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE
+007000         THRU 1000-INITIALIZE-EXIT
+007100
+007200     PERFORM 1500-VALIDATE-INCOME
+007300         THRU 1500-VALIDATE-INCOME-EXIT
+007400
+007500     IF J5-INCOME-IS-INVALID
+007600         PERFORM 1600-REJECT-RUN
+007700             THRU 1600-REJECT-RUN-EXIT
+007800         GO TO 0000-MAINLINE-EXIT
+007900     END-IF
+008000
+008050     PERFORM 1800-CONVERT-CURRENCY
+008060         THRU 1800-CONVERT-CURRENCY-EXIT
+008070
+008400     PERFORM 2000-ALLOCATE-INCOME
+008500         THRU 2000-ALLOCATE-INCOME-EXIT
+008600
+008700     PERFORM 3000-POST-JAR
+008800         THRU 3000-POST-JAR-EXIT
+008900         VARYING J5-JAR-IDX FROM 1 BY 1
+009000         UNTIL J5-JAR-IDX > 5
+009050
+009060     IF J5-JARS-POSTED-COUNT > 0
+009070         PERFORM 1700-LOG-INCOME-RUN
+009080             THRU 1700-LOG-INCOME-RUN-EXIT
+009090     END-IF
+009100
+009200     PERFORM 9000-TERMINATE
+009300         THRU 9000-TERMINATE-EXIT
+009400
+009500     GO TO 0000-MAINLINE-EXIT.
+009600
+009700 0000-MAINLINE-EXIT.
+009800     STOP RUN RETURNING RETURN-CODE.
+009900
+010000*===========================================================*
+010100* 1000-INITIALIZE.                                           *
+010200* LOADS THE JAR TABLE AND OPENS THE INCOME RUN LOG.          *
+010300*===========================================================*
+010400 1000-INITIALIZE.
+010500     MOVE "01"              TO J5-JAR-ID (1)
+010600     MOVE "NECESSITIES"     TO J5-JAR-NAME (1)
+010700     MOVE 055.00            TO J5-JAR-PERCENT (1)
+010800
+010900     MOVE "02"              TO J5-JAR-ID (2)
+011000     MOVE "FINANCIAL FREEDOM"
+011100                            TO J5-JAR-NAME (2)
+011200     MOVE 010.00            TO J5-JAR-PERCENT (2)
+011300
+011400     MOVE "03"              TO J5-JAR-ID (3)
+011500     MOVE "EDUCATION"       TO J5-JAR-NAME (3)
+011600     MOVE 010.00            TO J5-JAR-PERCENT (3)
+011700
+011800     MOVE "04"              TO J5-JAR-ID (4)
+011900     MOVE "PLAY"            TO J5-JAR-NAME (4)
+012000     MOVE 010.00            TO J5-JAR-PERCENT (4)
+012100
+012200     MOVE "05"              TO J5-JAR-ID (5)
+012300     MOVE "GIVE"            TO J5-JAR-NAME (5)
+012400     MOVE 015.00            TO J5-JAR-PERCENT (5)
+012410
+012420     MOVE "N" TO J5-JAR-DONE-SW (1)
+012430     MOVE "N" TO J5-JAR-DONE-SW (2)
+012440     MOVE "N" TO J5-JAR-DONE-SW (3)
+012450     MOVE "N" TO J5-JAR-DONE-SW (4)
+012460     MOVE "N" TO J5-JAR-DONE-SW (5)
+012500
+012600     ACCEPT J5-CURRENT-DATE FROM DATE YYYYMMDD
+012610
+012620     DISPLAY "INCOME CURRENCY (ISO CODE) - BLANK FOR "
+012630         J5-BASE-CURRENCY-CODE ": " WITH NO ADVANCING
+012640     ACCEPT J5-CURRENCY-INPUT FROM CONSOLE
+012650     IF J5-CURRENCY-INPUT NOT = SPACES
+012660         MOVE J5-CURRENCY-INPUT TO J5-INCOME-CURRENCY-CODE
+012670     END-IF
+012700
+012800     OPEN EXTEND INCLOG-FILE
+012810
+012815     PERFORM 1040-LOAD-CHECKPOINTS
+012816         THRU 1040-LOAD-CHECKPOINTS-EXIT
+012817
+012820     PERFORM 1050-LOAD-PERCENT-OVERRIDES
+012830         THRU 1050-LOAD-PERCENT-OVERRIDES-EXIT.
+012900
+013000 1000-INITIALIZE-EXIT.
+013100     EXIT.
+013110
+013115*===========================================================*
+013120* 1040-LOAD-CHECKPOINTS.                                      *
+013122* CHKPT IS SHARED WITH JAREOD SO THE TWO PROGRAMS AGREE ON     *
+013124* WHICH JARS HAVE ALREADY BEEN POSTED TODAY.  ON THE FIRST     *
+013126* RUN OF THE DAY CHKPT DOES NOT EXIST YET; THAT IS NOT AN      *
+013128* ERROR, IT JUST MEANS NOTHING IS DONE YET.                    *
+013130*===========================================================*
+013132 1040-LOAD-CHECKPOINTS.
+013134     OPEN INPUT CHKPT-FILE
+013136
+013138     IF J5-CHKPT-NOT-FOUND
+013140         CONTINUE
+013142     ELSE
+013144         READ CHKPT-FILE
+013146             AT END
+013148                 SET J5-CHKPT-EOF TO TRUE
+013150         END-READ
+013152
+013154         PERFORM 1045-APPLY-ONE-CHECKPOINT
+013156             THRU 1045-APPLY-ONE-CHECKPOINT-EXIT
+013158             UNTIL J5-CHKPT-EOF
+013160
+013162         CLOSE CHKPT-FILE
+013164     END-IF
+013166
+013168     OPEN EXTEND CHKPT-FILE.
+013170
+013172 1040-LOAD-CHECKPOINTS-EXIT.
+013174     EXIT.
+013176
+013178 1045-APPLY-ONE-CHECKPOINT.
+013180     IF CK-RUN-DATE = J5-CURRENT-DATE AND CK-COMPLETE
+013182         SET J5-JAR-IDX TO 1
+013184         SEARCH J5-JAR-ENTRY
+013186             AT END
+013188                 CONTINUE
+013190             WHEN J5-JAR-ID (J5-JAR-IDX) = CK-JAR-ID
+013192                 MOVE "Y" TO J5-JAR-DONE-SW (J5-JAR-IDX)
+013194         END-SEARCH
+013196     END-IF
+013198
+013200     READ CHKPT-FILE
+013202         AT END
+013204             SET J5-CHKPT-EOF TO TRUE
+013206     END-READ.
+013208
+013210 1045-APPLY-ONE-CHECKPOINT-EXIT.
+013212     EXIT.
+013214
+013220*===========================================================*
+013222* 1050-LOAD-PERCENT-OVERRIDES.                                *
+013224* JARPCT HOLDS WHATEVER PERCENTAGES JARPCTM LAST WROTE.  ANY  *
+013226* JAR FOUND THERE OVERRIDES THE COMPILED-IN DEFAULT ABOVE; IF *
+013228* JARPCT DOES NOT EXIST YET THE DEFAULTS ARE LEFT STANDING.   *
+013230*===========================================================*
+013232 1050-LOAD-PERCENT-OVERRIDES.
+013234     OPEN INPUT JARPCT-FILE
+013236
+013238     IF J5-JARPCT-NOT-FOUND
+013240         CONTINUE
+013242     ELSE
+013244         READ JARPCT-FILE
+013246             AT END
+013248                 SET J5-JARPCT-EOF TO TRUE
+013250         END-READ
+013252
+013254         PERFORM 1060-APPLY-ONE-OVERRIDE
+013256             THRU 1060-APPLY-ONE-OVERRIDE-EXIT
+013258             UNTIL J5-JARPCT-EOF
+013260
+013262         CLOSE JARPCT-FILE
+013264     END-IF.
+013266
+013268 1050-LOAD-PERCENT-OVERRIDES-EXIT.
+013270     EXIT.
+013272
+013274 1060-APPLY-ONE-OVERRIDE.
+013276     SET J5-JAR-IDX TO 1
+013278     SEARCH J5-JAR-ENTRY
+013280         AT END
+013282             CONTINUE
+013284         WHEN J5-JAR-ID (J5-JAR-IDX) = JP-JAR-ID
+013286             MOVE JP-JAR-PERCENT TO J5-JAR-PERCENT (J5-JAR-IDX)
+013288     END-SEARCH
+013290
+013292     READ JARPCT-FILE
+013294         AT END
+013296             SET J5-JARPCT-EOF TO TRUE
+013298     END-READ.
+013300
+013302 1060-APPLY-ONE-OVERRIDE-EXIT.
+013304     EXIT.
+013306
+013308*===========================================================*
+013310* 1500-VALIDATE-INCOME.                                      *
+013500* THE INCOME FIGURE MUST BE NUMERIC, NOT ZERO, AND POSITIVE  *
+013600* BEFORE IT IS TRUSTED TO THE ALLOCATION MATH.               *
+013700*===========================================================*
+013800 1500-VALIDATE-INCOME.
+013900     SET J5-INCOME-IS-VALID TO TRUE
+014000     MOVE SPACES TO J5-REJECT-REASON
+014100
+014200     IF J5-INCOME-AMOUNT NOT NUMERIC
+014300         SET J5-INCOME-IS-INVALID TO TRUE
+014400         MOVE "INCOME AMOUNT IS NOT NUMERIC" TO J5-REJECT-REASON
+014500     ELSE
+014600         IF J5-INCOME-AMOUNT = ZERO
+014700             SET J5-INCOME-IS-INVALID TO TRUE
+014800             MOVE "INCOME AMOUNT IS ZERO" TO J5-REJECT-REASON
+014900         ELSE
+015000             IF J5-INCOME-AMOUNT < ZERO
+015100                 SET J5-INCOME-IS-INVALID TO TRUE
+015200                 MOVE "INCOME AMOUNT IS NEGATIVE"
+015300                                       TO J5-REJECT-REASON
+015400             END-IF
+015500         END-IF
+015600     END-IF.
+015700
+015800 1500-VALIDATE-INCOME-EXIT.
+015900     EXIT.
+016000
+016100*===========================================================*
+016200* 1600-REJECT-RUN.                                           *
+016300* NO JARS ARE POSTED WHEN THE INCOME FIGURE FAILS VALIDATION.*
+016400*===========================================================*
+016500 1600-REJECT-RUN.
+016600     DISPLAY "[FIVE-JARS] INCOME REJECTED - " J5-REJECT-REASON
+016700     CLOSE INCLOG-FILE
+016750     CLOSE CHKPT-FILE
+016800     MOVE 16 TO RETURN-CODE.
+016900
+017000 1600-REJECT-RUN-EXIT.
+017100     EXIT.
+017200
+017300*===========================================================*
+017400* 1700-LOG-INCOME-RUN.                                       *
+017500* RECORDS THE INCOME FIGURE FOR THIS RUN SO THE              *
+017600* RECONCILIATION RUN HAS SOMETHING TO CHECK THE JARS AGAINST.*
+017700*===========================================================*
+017800 1700-LOG-INCOME-RUN.
+017900     MOVE J5-CURRENT-DATE       TO IL-RUN-DATE
+017950     MOVE J5-INCOME-CURRENCY-CODE
+017960                                TO IL-CURRENCY-CODE
+017970     MOVE J5-INCOME-AMOUNT     TO IL-ORIGINAL-AMOUNT
+018000     MOVE J5-INCOME-AMOUNT-BASE TO IL-INCOME-AMOUNT
+018100     WRITE INCLOG-RECORD.
+018200
+018300 1700-LOG-INCOME-RUN-EXIT.
+018400     EXIT.
+018450
+018460*===========================================================*
+018470* 1800-CONVERT-CURRENCY.                                      *
+018480* LOOKS UP THIS RUN'S INCOME CURRENCY IN CURRTAB AND CONVERTS *
+018490* THE INCOME FIGURE TO THE BASE CURRENCY BEFORE ALLOCATION.   *
+018500* IF THE CURRENCY IS NOT FOUND (OR IS ALREADY THE BASE        *
+018510* CURRENCY) THE RATE DEFAULTS TO 1.0000.                      *
+018520*===========================================================*
+018530 1800-CONVERT-CURRENCY.
+018540     MOVE 1.0000  TO J5-EXCH-RATE
+018550     MOVE "N"     TO J5-RATE-FOUND-SW
+018560
+018570     IF J5-INCOME-CURRENCY-CODE = J5-BASE-CURRENCY-CODE
+018580         SET J5-RATE-FOUND TO TRUE
+018590     ELSE
+018600         OPEN INPUT CURRTAB-FILE
+018610         IF J5-CURRTAB-NOT-FOUND
+018620             CONTINUE
+018630         ELSE
+018640             READ CURRTAB-FILE
+018650                 AT END
+018660                     SET J5-CURRTAB-EOF TO TRUE
+018670             END-READ
+018675
+018676             PERFORM 1850-FIND-CURRENCY-RATE
+018677                 THRU 1850-FIND-CURRENCY-RATE-EXIT
+018678                 UNTIL J5-CURRTAB-EOF OR J5-RATE-FOUND
+018680
+018790             CLOSE CURRTAB-FILE
+018800         END-IF
+018810     END-IF
+018815
+018816     IF NOT J5-RATE-FOUND
+018817         DISPLAY "[FIVE-JARS] WARNING - NO CURRTAB RATE FOR "
+018818             J5-INCOME-CURRENCY-CODE
+018819             " - POSTING AT 1.0000, NO CONVERSION APPLIED"
+018820     END-IF
+018825
+018830     COMPUTE J5-INCOME-AMOUNT-BASE ROUNDED =
+018840         J5-INCOME-AMOUNT * J5-EXCH-RATE.
+018850
+018860 1800-CONVERT-CURRENCY-EXIT.
+018870     EXIT.
+018875
+018876*===========================================================*
+018877* 1850-FIND-CURRENCY-RATE.                                    *
+018878* TESTS ONE CURRTAB RECORD AGAINST THIS RUN'S INCOME CURRENCY *
+018879* AND READS THE NEXT ONE IF IT DOES NOT MATCH.                *
+018880*===========================================================*
+018881 1850-FIND-CURRENCY-RATE.
+018882     IF CX-CURRENCY-CODE = J5-INCOME-CURRENCY-CODE
+018883         MOVE CX-EXCH-RATE TO J5-EXCH-RATE
+018884         SET J5-RATE-FOUND TO TRUE
+018885     ELSE
+018886         READ CURRTAB-FILE
+018887             AT END
+018888                 SET J5-CURRTAB-EOF TO TRUE
+018889         END-READ
+018890     END-IF.
+018891
+018892 1850-FIND-CURRENCY-RATE-EXIT.
+018893     EXIT.
+018894
+018895*===========================================================*
+018896* 2000-ALLOCATE-INCOME.                                      *
+018897* SPLITS THE INCOME FIGURE ACROSS THE FIVE JAR PERCENTAGES.  *
+018898*===========================================================*
+019000 2000-ALLOCATE-INCOME.
+019100     PERFORM 2100-ALLOCATE-ONE-JAR
+019200         THRU 2100-ALLOCATE-ONE-JAR-EXIT
+019300         VARYING J5-JAR-IDX FROM 1 BY 1
+019400         UNTIL J5-JAR-IDX > 5.
+019500
+019600 2000-ALLOCATE-INCOME-EXIT.
+019700     EXIT.
+019800
+019900 2100-ALLOCATE-ONE-JAR.
+020000     COMPUTE J5-JAR-AMOUNT (J5-JAR-IDX) ROUNDED =
+020050         J5-INCOME-AMOUNT-BASE
+020100         * J5-JAR-PERCENT (J5-JAR-IDX) / 100.
+020200
+020300 2100-ALLOCATE-ONE-JAR-EXIT.
+020400     EXIT.
+020500
+020600*===========================================================*
+020700* 3000-POST-JAR.                                             *
+020800* HANDS THIS JAR'S ALLOCATED AMOUNT TO THE JARPOST SERVICE,  *
+020900* WHICH UPDATES JARBAL, APPENDS A JARTRAN ENTRY, AND WRITES  *
+021000* THE AUDIT TRAIL.  A JAR ALREADY CHECKPOINTED COMPLETE FOR   *
+021050* TODAY (BY EITHER TEST OR JAREOD) IS SKIPPED RATHER THAN     *
+021060* POSTED AGAIN.                                               *
+021100*===========================================================*
+021200 3000-POST-JAR.
+021210     IF J5-JAR-DONE (J5-JAR-IDX)
+021220         DISPLAY "[FIVE-JARS] JAR " J5-JAR-ID (J5-JAR-IDX)
+021230             " ALREADY CHECKPOINTED - SKIPPING"
+021240     ELSE
+021300         CALL "JARPOST" USING J5-JAR-ID (J5-JAR-IDX)
+021400                              J5-JAR-NAME (J5-JAR-IDX)
+021500                              J5-JAR-AMOUNT (J5-JAR-IDX)
+021550                              J5-BASE-CURRENCY-CODE
+021600                              J5-CURRENT-DATE
+021700                              "TEST    "
+021800                              J5-POST-RETURN-CODE
+021810
+021820         IF J5-POST-RETURN-CODE = 0
+021830             PERFORM 3100-WRITE-CHECKPOINT
+021840                 THRU 3100-WRITE-CHECKPOINT-EXIT
+021845             ADD 1 TO J5-JARS-POSTED-COUNT
+021850         END-IF
+021860     END-IF.
+021900
+022000 3000-POST-JAR-EXIT.
+022100     EXIT.
+022110
+022120 3100-WRITE-CHECKPOINT.
+022130     MOVE J5-CURRENT-DATE        TO CK-RUN-DATE
+022140     MOVE J5-JAR-ID (J5-JAR-IDX) TO CK-JAR-ID
+022150     SET CK-COMPLETE             TO TRUE
+022160     WRITE CHKPT-RECORD.
+022170
+022180 3100-WRITE-CHECKPOINT-EXIT.
+022190     EXIT.
+022200
+022300*===========================================================*
+022400* 9000-TERMINATE.                                            *
+022500*===========================================================*
+022600 9000-TERMINATE.
+022700     CLOSE INCLOG-FILE
+022750     CLOSE CHKPT-FILE.
+022800
+022900 9000-TERMINATE-EXIT.
+023000     EXIT.
