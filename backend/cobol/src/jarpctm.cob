@@ -0,0 +1,281 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    JARPCTM.
+000300 AUTHOR.        Burlacu Vasile.
+000400 INSTALLATION.  FIVE-JARS BUDGETING SYSTEM.
+000500 DATE-WRITTEN.  2026-08-19.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                     *
+000900*-----------------------------------------------------------*
+001000*   DATE        BY   DESCRIPTION                             *
+001100*   ----------  ---  --------------------------------------- *
+001200*   2026-08-19  BV   Original maintenance transaction for     *
+001300*                    changing the five jar allocation         *
+001400*                    percentages.                             *
+001410*   2026-08-23  BV   1000-INITIALIZE now creates JARPCT on its   *
+001420*                    own first run instead of failing to open   *
+001430*                    it - this is the transaction that is       *
+001440*                    supposed to bring the control file into    *
+001450*                    existence in the first place.              *
+001460*   2026-08-25  BV   The percent prompt now shows the expected   *
+001470*                    NNN.NN format and accepts into a text       *
+001480*                    field so a missing decimal point (e.g.      *
+001490*                    "5500" for 55.00) is rejected instead of    *
+001495*                    silently mis-scaled by the implied decimal. *
+001500*-----------------------------------------------------------*
+001600* ACCEPTS A NEW ALLOCATION PERCENTAGE FOR EACH OF THE FIVE    *
+001700* JARS, VALIDATES THAT THEY ADD UP TO 100.00, AND, IF THEY DO,*
+001800* WRITES THEM TO JARPCT.  THE ALLOCATION RUNS (TEST, JAREOD,  *
+001900* JARRECON) READ JARPCT AT STARTUP INSTEAD OF RELYING SOLELY  *
+002000* ON THEIR COMPILED-IN PERCENTAGES.  NOTHING IS WRITTEN IF    *
+002100* THE NEW PERCENTAGES DO NOT SUM TO 100.00.                   *
+002200*-----------------------------------------------------------*
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT JARPCT-FILE ASSIGN TO "JARPCT"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS RANDOM
+003000         RECORD KEY IS JP-JAR-ID
+003100         FILE STATUS IS J5-JARPCT-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  JARPCT-FILE.
+003600     COPY JARPCT.
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  J5-JARPCT-STATUS          PIC X(02).
+004000     88  J5-JARPCT-OK          VALUE "00".
+004100     88  J5-JARPCT-NOTFOUND    VALUE "23".
+004150     88  J5-JARPCT-FILE-MISSING VALUE "35".
+004200
+004300 01  J5-PERCENTS-VALID-SW      PIC X(01) VALUE "Y".
+004400     88  J5-PERCENTS-ARE-VALID    VALUE "Y".
+004500     88  J5-PERCENTS-ARE-INVALID  VALUE "N".
+004600
+004700 01  J5-REJECT-REASON          PIC X(40) VALUE SPACES.
+004800 01  J5-PERCENT-TOTAL          PIC 9(05)V99 VALUE 0.
+004850*-----------------------------------------------------------*
+004860* OPERATOR INPUT IS ACCEPTED AS TEXT IN NNN.NN FORMAT, NOT    *
+004870* DIRECTLY INTO A NUMERIC FIELD, SO A DECIMAL POINT LEFT OUT  *
+004880* OF THE ENTRY (E.G. "5500" FOR 55.00) IS CAUGHT HERE RATHER  *
+004890* THAN SILENTLY SCALED WRONG BY THE IMPLIED DECIMAL.          *
+004900*-----------------------------------------------------------*
+004910 01  J5-NEW-PERCENT-INPUT.
+004920     05  J5-NPI-WHOLE          PIC X(03).
+004930     05  J5-NPI-DOT            PIC X(01).
+004940     05  J5-NPI-FRAC           PIC X(02).
+004942 01  J5-NPI-WHOLE-NUM          PIC 9(03).
+004944 01  J5-NPI-FRAC-NUM           PIC 9(02).
+004950
+005000*-----------------------------------------------------------*
+005100* ONE TABLE ENTRY PER JAR: ID AND NAME ARE FIXED; THE NEW    *
+005200* PERCENTAGE IS SUPPLIED BY WHOEVER RUNS THIS TRANSACTION.   *
+005300*-----------------------------------------------------------*
+005400 01  J5-JAR-TABLE.
+005500     05  J5-JAR-ENTRY OCCURS 5 TIMES INDEXED BY J5-JAR-IDX.
+005600         10  J5-JAR-ID         PIC X(02).
+005700         10  J5-JAR-NAME       PIC X(20).
+005800         10  J5-NEW-PERCENT    PIC 9(03)V99.
+005900
+006000 PROCEDURE DIVISION.
+006100*===========================================================*
+006200* 0000-MAINLINE.                                             *
+006300*===========================================================*
+006400 0000-MAINLINE.
+006500     MOVE 0 TO RETURN-CODE
+006600
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-INITIALIZE-EXIT
+006900
+007000     PERFORM 1500-ACCEPT-PERCENTAGES
+007100         THRU 1500-ACCEPT-PERCENTAGES-EXIT
+007200
+007300     PERFORM 2000-VALIDATE-PERCENTAGES
+007400         THRU 2000-VALIDATE-PERCENTAGES-EXIT
+007500
+007600     IF J5-PERCENTS-ARE-INVALID
+007700         PERFORM 2100-REJECT-RUN
+007800             THRU 2100-REJECT-RUN-EXIT
+007900         GO TO 0000-MAINLINE-EXIT
+008000     END-IF
+008100
+008200     PERFORM 3000-UPDATE-JAR
+008300         THRU 3000-UPDATE-JAR-EXIT
+008400         VARYING J5-JAR-IDX FROM 1 BY 1
+008500         UNTIL J5-JAR-IDX > 5
+008600
+008700     DISPLAY "[JARPCTM] ALLOCATION PERCENTAGES UPDATED"
+008800
+008900     PERFORM 9000-TERMINATE
+009000         THRU 9000-TERMINATE-EXIT
+009100
+009200     GO TO 0000-MAINLINE-EXIT.
+009300
+009400 0000-MAINLINE-EXIT.
+009500     STOP RUN RETURNING RETURN-CODE.
+009600
+009700*===========================================================*
+009800* 1000-INITIALIZE.                                           *
+009900* LOADS THE JAR IDS AND NAMES AND OPENS THE CONTROL FILE.    *
+010000*===========================================================*
+010100 1000-INITIALIZE.
+010200     MOVE "01"              TO J5-JAR-ID (1)
+010300     MOVE "NECESSITIES"     TO J5-JAR-NAME (1)
+010400
+010500     MOVE "02"              TO J5-JAR-ID (2)
+010600     MOVE "FINANCIAL FREEDOM"
+010700                            TO J5-JAR-NAME (2)
+010800
+010900     MOVE "03"              TO J5-JAR-ID (3)
+011000     MOVE "EDUCATION"       TO J5-JAR-NAME (3)
+011100
+011200     MOVE "04"              TO J5-JAR-ID (4)
+011300     MOVE "PLAY"            TO J5-JAR-NAME (4)
+011400
+011500     MOVE "05"              TO J5-JAR-ID (5)
+011600     MOVE "GIVE"            TO J5-JAR-NAME (5)
+011700
+011800     PERFORM 1050-OPEN-JARPCT-FILE
+011850         THRU 1050-OPEN-JARPCT-FILE-EXIT.
+011900
+012000 1000-INITIALIZE-EXIT.
+012100     EXIT.
+012110
+012120*===========================================================*
+012130* 1050-OPEN-JARPCT-FILE.                                     *
+012140* THIS TRANSACTION IS JARPCT'S OWN BOOTSTRAP - ITS VERY FIRST *
+012150* RUN ON A CLEAN SYSTEM WILL FIND NO CONTROL FILE ON DISK     *
+012160* (FILE STATUS 35).  CREATE IT WITH AN OPEN OUTPUT/CLOSE AND  *
+012170* THEN RE-OPEN I-O AS USUAL.                                  *
+012180*===========================================================*
+012190 1050-OPEN-JARPCT-FILE.
+012200     OPEN I-O JARPCT-FILE
+012210     IF J5-JARPCT-FILE-MISSING
+012220         OPEN OUTPUT JARPCT-FILE
+012230         CLOSE JARPCT-FILE
+012240         OPEN I-O JARPCT-FILE
+012250     END-IF.
+012260
+012270 1050-OPEN-JARPCT-FILE-EXIT.
+012280     EXIT.
+012290
+012300*===========================================================*
+012400* 1500-ACCEPT-PERCENTAGES.                                   *
+012500* PROMPTS FOR AND ACCEPTS A NEW PERCENTAGE FOR EACH JAR.     *
+012600*===========================================================*
+012700 1500-ACCEPT-PERCENTAGES.
+012750     SET J5-PERCENTS-ARE-VALID TO TRUE
+012760     MOVE SPACES TO J5-REJECT-REASON
+012800     PERFORM 1550-ACCEPT-ONE-PERCENT
+012900         THRU 1550-ACCEPT-ONE-PERCENT-EXIT
+013000         VARYING J5-JAR-IDX FROM 1 BY 1
+013100         UNTIL J5-JAR-IDX > 5.
+013200
+013300 1500-ACCEPT-PERCENTAGES-EXIT.
+013400     EXIT.
+013500
+013600 1550-ACCEPT-ONE-PERCENT.
+013650     MOVE 0 TO J5-NEW-PERCENT (J5-JAR-IDX)
+013700     DISPLAY "NEW PERCENT FOR " J5-JAR-ID (J5-JAR-IDX)
+013750         " - " J5-JAR-NAME (J5-JAR-IDX)
+013800         " (FORMAT NNN.NN): " WITH NO ADVANCING
+013850     ACCEPT J5-NEW-PERCENT-INPUT FROM CONSOLE
+013900
+013950     IF J5-NPI-DOT NOT = "."
+014000         OR J5-NPI-WHOLE NOT NUMERIC
+014010         OR J5-NPI-FRAC NOT NUMERIC
+014020         SET J5-PERCENTS-ARE-INVALID TO TRUE
+014030         STRING "PERCENT FOR " DELIMITED BY SIZE
+014040             J5-JAR-ID (J5-JAR-IDX) DELIMITED BY SIZE
+014050             " NOT IN NNN.NN FORMAT" DELIMITED BY SIZE
+014060             INTO J5-REJECT-REASON
+014070     ELSE
+014080         MOVE J5-NPI-WHOLE TO J5-NPI-WHOLE-NUM
+014090         MOVE J5-NPI-FRAC  TO J5-NPI-FRAC-NUM
+014100         COMPUTE J5-NEW-PERCENT (J5-JAR-IDX) =
+014110             J5-NPI-WHOLE-NUM + (J5-NPI-FRAC-NUM / 100)
+014120     END-IF.
+014200
+014210 1550-ACCEPT-ONE-PERCENT-EXIT.
+014220     EXIT.
+014300
+014400*===========================================================*
+014500* 2000-VALIDATE-PERCENTAGES.                                 *
+014600* THE FIVE NEW PERCENTAGES MUST ADD UP TO EXACTLY 100.00.    *
+014700*===========================================================*
+014800 2000-VALIDATE-PERCENTAGES.
+014900     MOVE 0 TO J5-PERCENT-TOTAL
+015200
+015300     PERFORM 2050-ADD-ONE-PERCENT
+015400         THRU 2050-ADD-ONE-PERCENT-EXIT
+015500         VARYING J5-JAR-IDX FROM 1 BY 1
+015600         UNTIL J5-JAR-IDX > 5
+015700
+015750     IF J5-PERCENTS-ARE-VALID
+015800         AND J5-PERCENT-TOTAL NOT = 100.00
+015900         SET J5-PERCENTS-ARE-INVALID TO TRUE
+016000         MOVE "NEW PERCENTAGES DO NOT SUM TO 100.00"
+016100                                TO J5-REJECT-REASON
+016200     END-IF.
+016300
+016400 2000-VALIDATE-PERCENTAGES-EXIT.
+016500     EXIT.
+016600
+016700 2050-ADD-ONE-PERCENT.
+016800     ADD J5-NEW-PERCENT (J5-JAR-IDX) TO J5-PERCENT-TOTAL.
+016900
+017000 2050-ADD-ONE-PERCENT-EXIT.
+017100     EXIT.
+017200
+017300*===========================================================*
+017400* 2100-REJECT-RUN.                                           *
+017500* NOTHING IS WRITTEN TO JARPCT WHEN VALIDATION FAILS.        *
+017600*===========================================================*
+017700 2100-REJECT-RUN.
+017800     DISPLAY "[JARPCTM] UPDATE REJECTED - " J5-REJECT-REASON
+017900     CLOSE JARPCT-FILE
+018000     MOVE 16 TO RETURN-CODE.
+018100
+018200 2100-REJECT-RUN-EXIT.
+018300     EXIT.
+018400
+018500*===========================================================*
+018600* 3000-UPDATE-JAR.                                           *
+018700* REWRITES THE JAR'S RECORD IF IT EXISTS, OR CREATES IT ON   *
+018800* THE FIRST RUN OF THIS TRANSACTION AGAINST A NEW FILE.      *
+018900*===========================================================*
+019000 3000-UPDATE-JAR.
+019100     MOVE J5-JAR-ID (J5-JAR-IDX) TO JP-JAR-ID
+019200     READ JARPCT-FILE
+019300         INVALID KEY
+019400             CONTINUE
+019500     END-READ
+019600
+019700     MOVE J5-JAR-ID (J5-JAR-IDX)      TO JP-JAR-ID
+019800     MOVE J5-JAR-NAME (J5-JAR-IDX)    TO JP-JAR-NAME
+019900     MOVE J5-NEW-PERCENT (J5-JAR-IDX) TO JP-JAR-PERCENT
+020000
+020100     IF J5-JARPCT-OK
+020200         REWRITE JARPCT-RECORD
+020300     ELSE
+020400         IF J5-JARPCT-NOTFOUND
+020500             WRITE JARPCT-RECORD
+020600         ELSE
+020700             MOVE 12 TO RETURN-CODE
+020800         END-IF
+020900     END-IF.
+021000
+021100 3000-UPDATE-JAR-EXIT.
+021200     EXIT.
+021300
+021400*===========================================================*
+021500* 9000-TERMINATE.                                            *
+021600*===========================================================*
+021700 9000-TERMINATE.
+021800     CLOSE JARPCT-FILE.
+021900
+022000 9000-TERMINATE-EXIT.
+022100     EXIT.
