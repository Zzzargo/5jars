@@ -0,0 +1,377 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    JAREOD.
+000300 AUTHOR.        Burlacu Vasile.
+000400 INSTALLATION.  FIVE-JARS BUDGETING SYSTEM.
+000500 DATE-WRITTEN.  2026-08-17.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                     *
+000900*-----------------------------------------------------------*
+001000*   DATE        BY   DESCRIPTION                             *
+001100*   ----------  ---  --------------------------------------- *
+001200*   2026-08-17  BV   Original end-of-day batch driver with    *
+001300*                    checkpoint/restart, processing jars in    *
+001400*                    jar-id order.                            *
+001450*   2026-08-18  BV   JARPOST now takes a currency code; this   *
+001460*                    driver always posts in the base currency.*
+001470*   2026-08-19  BV   Jar percentages are now read from JARPCT   *
+001480*                    at startup, same as TEST.                 *
+001490*   2026-08-23  BV   TEST now checkpoints against this same     *
+001492*                    CHKPT file before posting, so a jar this    *
+001494*                    run already completed is never posted a     *
+001496*                    second time by TEST later the same day.     *
+001497*   2026-08-25  BV   Income is now validated (numeric, non-*
+001498*                    zero, positive) before allocation, the  *
+001499*                    same guard as TEST - a second entry     *
+001501*                    point into the same math was unguarded. *
+001503*-----------------------------------------------------------*
+001600* PROCESSES ONE DAY'S INCOME ALLOCATION ACROSS THE FIVE JARS, *
+001700* IN JAR-ID ORDER, CHECKPOINTING AFTER EACH JAR COMPLETES.    *
+001800* ON RESTART AFTER AN ABEND, JARS ALREADY CHECKPOINTED FOR    *
+001900* TODAY'S RUN DATE ARE SKIPPED SO THEY ARE NOT POSTED TWICE.  *
+002000*-----------------------------------------------------------*
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS J5-CHKPT-STATUS.
+002750
+002760     SELECT JARPCT-FILE ASSIGN TO "JARPCT"
+002770         ORGANIZATION IS INDEXED
+002780         ACCESS MODE IS SEQUENTIAL
+002790         RECORD KEY IS JP-JAR-ID
+002795         FILE STATUS IS J5-JARPCT-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CHKPT-FILE.
+003200     COPY CHKPT.
+003250
+003260 FD  JARPCT-FILE.
+003270     COPY JARPCT.
+003300
+003400 WORKING-STORAGE SECTION.
+003500*-----------------------------------------------------------*
+003600* INCOME FIGURE FOR THE RUN.  UNTIL THE REAL INPUT FEEDER IS *
+003700* WIRED IN THIS STANDS IN FOR A PAYDAY DEPOSIT.               *
+003800*-----------------------------------------------------------*
+003900 01  J5-INCOME-AMOUNT          PIC S9(12)V99 VALUE 2000.24.
+003950 01  J5-BASE-CURRENCY-CODE     PIC X(03) VALUE "USD".
+004000
+004100 01  J5-CHKPT-STATUS           PIC X(02).
+004200     88  J5-CHKPT-OK           VALUE "00".
+004300     88  J5-CHKPT-EOF          VALUE "10".
+004400     88  J5-CHKPT-NOT-FOUND    VALUE "35".
+004450
+004460 01  J5-JARPCT-STATUS          PIC X(02).
+004470     88  J5-JARPCT-OK          VALUE "00".
+004480     88  J5-JARPCT-EOF         VALUE "10".
+004490     88  J5-JARPCT-NOT-FOUND   VALUE "35".
+004500
+004600 01  J5-CURRENT-DATE           PIC 9(08).
+004700 01  J5-POST-RETURN-CODE       PIC 9(02).
+004800 01  J5-RUN-ABORTED-SW         PIC X(01) VALUE "N".
+004900     88  J5-RUN-ABORTED        VALUE "Y".
+004950
+004960 01  J5-INCOME-VALID-SW        PIC X(01) VALUE "Y".
+004970     88  J5-INCOME-IS-VALID    VALUE "Y".
+004980     88  J5-INCOME-IS-INVALID  VALUE "N".
+004990
+004995 01  J5-REJECT-REASON          PIC X(40) VALUE SPACES.
+005000
+005100*-----------------------------------------------------------*
+005200* ONE TABLE ENTRY PER JAR: ID, NAME, ALLOCATION PERCENTAGE,  *
+005300* THIS RUN'S ALLOCATED AMOUNT, AND WHETHER IT IS ALREADY     *
+005400* CHECKPOINTED COMPLETE FOR TODAY'S RUN DATE.                *
+005500*-----------------------------------------------------------*
+005600 01  J5-JAR-TABLE.
+005700     05  J5-JAR-ENTRY OCCURS 5 TIMES INDEXED BY J5-JAR-IDX.
+005800         10  J5-JAR-ID         PIC X(02).
+005900         10  J5-JAR-NAME       PIC X(20).
+006000         10  J5-JAR-PERCENT    PIC 9(03)V99.
+006100         10  J5-JAR-AMOUNT     PIC S9(12)V99.
+006200         10  J5-JAR-DONE-SW    PIC X(01).
+006300             88  J5-JAR-DONE   VALUE "Y".
+006400
+006500 PROCEDURE DIVISION.
+006600*===========================================================*
+006700* 0000-MAINLINE.                                             *
+006800*===========================================================*
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE
+007100         THRU 1000-INITIALIZE-EXIT
+007150
+007160     PERFORM 1500-VALIDATE-INCOME
+007170         THRU 1500-VALIDATE-INCOME-EXIT
+007180
+007190     IF J5-INCOME-IS-INVALID
+007200         PERFORM 1600-REJECT-RUN
+007210             THRU 1600-REJECT-RUN-EXIT
+007220         GO TO 0000-MAINLINE-EXIT
+007230     END-IF
+007240
+007300     PERFORM 2000-ALLOCATE-INCOME
+007400         THRU 2000-ALLOCATE-INCOME-EXIT
+007500
+007600     PERFORM 3000-PROCESS-JAR
+007700         THRU 3000-PROCESS-JAR-EXIT
+007800         VARYING J5-JAR-IDX FROM 1 BY 1
+007900         UNTIL J5-JAR-IDX > 5 OR J5-RUN-ABORTED
+008000
+008100     PERFORM 9000-TERMINATE
+008200         THRU 9000-TERMINATE-EXIT
+008300
+008400     GO TO 0000-MAINLINE-EXIT.
+008500
+008600 0000-MAINLINE-EXIT.
+008700     STOP RUN RETURNING RETURN-CODE.
+008800
+008900*===========================================================*
+009000* 1000-INITIALIZE.                                           *
+009100* LOADS THE JAR TABLE AND THE CHECKPOINTS ALREADY RECORDED   *
+009200* FOR TODAY, SO COMPLETED JARS ARE NOT POSTED AGAIN.         *
+009300*===========================================================*
+009400 1000-INITIALIZE.
+009500     MOVE "01"              TO J5-JAR-ID (1)
+009600     MOVE "NECESSITIES"     TO J5-JAR-NAME (1)
+009700     MOVE 055.00            TO J5-JAR-PERCENT (1)
+009800
+009900     MOVE "02"              TO J5-JAR-ID (2)
+010000     MOVE "FINANCIAL FREEDOM"
+010100                            TO J5-JAR-NAME (2)
+010200     MOVE 010.00            TO J5-JAR-PERCENT (2)
+010300
+010400     MOVE "03"              TO J5-JAR-ID (3)
+010500     MOVE "EDUCATION"       TO J5-JAR-NAME (3)
+010600     MOVE 010.00            TO J5-JAR-PERCENT (3)
+010700
+010800     MOVE "04"              TO J5-JAR-ID (4)
+010900     MOVE "PLAY"            TO J5-JAR-NAME (4)
+011000     MOVE 010.00            TO J5-JAR-PERCENT (4)
+011100
+011200     MOVE "05"              TO J5-JAR-ID (5)
+011300     MOVE "GIVE"            TO J5-JAR-NAME (5)
+011400     MOVE 015.00            TO J5-JAR-PERCENT (5)
+011500
+011600     MOVE "N" TO J5-JAR-DONE-SW (1)
+011700     MOVE "N" TO J5-JAR-DONE-SW (2)
+011800     MOVE "N" TO J5-JAR-DONE-SW (3)
+011900     MOVE "N" TO J5-JAR-DONE-SW (4)
+012000     MOVE "N" TO J5-JAR-DONE-SW (5)
+012100
+012200     ACCEPT J5-CURRENT-DATE FROM DATE YYYYMMDD
+012300
+012400     PERFORM 1100-LOAD-CHECKPOINTS
+012500         THRU 1100-LOAD-CHECKPOINTS-EXIT
+012510
+012520     PERFORM 1200-LOAD-PERCENT-OVERRIDES
+012530         THRU 1200-LOAD-PERCENT-OVERRIDES-EXIT.
+012600
+012700 1000-INITIALIZE-EXIT.
+012800     EXIT.
+012900
+013000*===========================================================*
+013100* 1100-LOAD-CHECKPOINTS.                                     *
+013200* ON THE FIRST RUN OF THE DAY CHKPT DOES NOT EXIST YET; THAT  *
+013300* IS NOT AN ERROR, IT JUST MEANS NOTHING IS DONE YET.         *
+013400*===========================================================*
+013500 1100-LOAD-CHECKPOINTS.
+013600     OPEN INPUT CHKPT-FILE
+013700
+013800     IF J5-CHKPT-NOT-FOUND
+013900         CONTINUE
+014000     ELSE
+014100         READ CHKPT-FILE
+014200             AT END
+014300                 SET J5-CHKPT-EOF TO TRUE
+014400         END-READ
+014500
+014600         PERFORM 1150-APPLY-ONE-CHECKPOINT
+014700             THRU 1150-APPLY-ONE-CHECKPOINT-EXIT
+014800             UNTIL J5-CHKPT-EOF
+014900
+015000         CLOSE CHKPT-FILE
+015100     END-IF
+015200
+015300     OPEN EXTEND CHKPT-FILE.
+015400
+015500 1100-LOAD-CHECKPOINTS-EXIT.
+015600     EXIT.
+015700
+015800 1150-APPLY-ONE-CHECKPOINT.
+015900     IF CK-RUN-DATE = J5-CURRENT-DATE AND CK-COMPLETE
+016000         SET J5-JAR-IDX TO 1
+016100         SEARCH J5-JAR-ENTRY
+016200             AT END
+016300                 CONTINUE
+016400             WHEN J5-JAR-ID (J5-JAR-IDX) = CK-JAR-ID
+016500                 MOVE "Y" TO J5-JAR-DONE-SW (J5-JAR-IDX)
+016600         END-SEARCH
+016700     END-IF
+016800
+016900     READ CHKPT-FILE
+017000         AT END
+017100             SET J5-CHKPT-EOF TO TRUE
+017200     END-READ.
+017300
+017400 1150-APPLY-ONE-CHECKPOINT-EXIT.
+017500     EXIT.
+017550
+017560*===========================================================*
+017570* 1200-LOAD-PERCENT-OVERRIDES.                                *
+017580* JARPCT HOLDS WHATEVER PERCENTAGES JARPCTM LAST WROTE.  ANY  *
+017590* JAR FOUND THERE OVERRIDES THE COMPILED-IN DEFAULT ABOVE; IF *
+017600* JARPCT DOES NOT EXIST YET THE DEFAULTS ARE LEFT STANDING.   *
+017610*===========================================================*
+017620 1200-LOAD-PERCENT-OVERRIDES.
+017630     OPEN INPUT JARPCT-FILE
+017640
+017650     IF J5-JARPCT-NOT-FOUND
+017660         CONTINUE
+017670     ELSE
+017680         READ JARPCT-FILE
+017690             AT END
+017700                 SET J5-JARPCT-EOF TO TRUE
+017710         END-READ
+017720
+017730         PERFORM 1250-APPLY-ONE-OVERRIDE
+017740             THRU 1250-APPLY-ONE-OVERRIDE-EXIT
+017750             UNTIL J5-JARPCT-EOF
+017760
+017770         CLOSE JARPCT-FILE
+017780     END-IF.
+017790
+017800 1200-LOAD-PERCENT-OVERRIDES-EXIT.
+017810     EXIT.
+017820
+017830 1250-APPLY-ONE-OVERRIDE.
+017840     SET J5-JAR-IDX TO 1
+017850     SEARCH J5-JAR-ENTRY
+017860         AT END
+017870             CONTINUE
+017880         WHEN J5-JAR-ID (J5-JAR-IDX) = JP-JAR-ID
+017890             MOVE JP-JAR-PERCENT TO J5-JAR-PERCENT (J5-JAR-IDX)
+017900     END-SEARCH
+017910
+017920     READ JARPCT-FILE
+017930         AT END
+017940             SET J5-JARPCT-EOF TO TRUE
+017950     END-READ.
+017960
+017970 1250-APPLY-ONE-OVERRIDE-EXIT.
+017980     EXIT.
+017990
+017991*===========================================================*
+017992* 1500-VALIDATE-INCOME.                                      *
+017993* THE INCOME FIGURE MUST BE NUMERIC, NOT ZERO, AND POSITIVE  *
+017994* BEFORE IT IS TRUSTED TO THE ALLOCATION MATH - SAME CHECK   *
+017995* TEST RUNS BEFORE 2000-ALLOCATE-INCOME, APPLIED HERE TOO    *
+017996* SINCE THIS IS A SECOND, INDEPENDENT ENTRY POINT INTO THE    *
+017997* SAME MATH.                                                  *
+017998*===========================================================*
+017999 1500-VALIDATE-INCOME.
+018000     SET J5-INCOME-IS-VALID TO TRUE
+018001     MOVE SPACES TO J5-REJECT-REASON
+018002
+018003     IF J5-INCOME-AMOUNT NOT NUMERIC
+018004         SET J5-INCOME-IS-INVALID TO TRUE
+018005         MOVE "INCOME AMOUNT IS NOT NUMERIC" TO J5-REJECT-REASON
+018006     ELSE
+018007         IF J5-INCOME-AMOUNT = ZERO
+018008             SET J5-INCOME-IS-INVALID TO TRUE
+018009             MOVE "INCOME AMOUNT IS ZERO" TO J5-REJECT-REASON
+018010         ELSE
+018011             IF J5-INCOME-AMOUNT < ZERO
+018012                 SET J5-INCOME-IS-INVALID TO TRUE
+018013                 MOVE "INCOME AMOUNT IS NEGATIVE"
+018014                                       TO J5-REJECT-REASON
+018015             END-IF
+018016         END-IF
+018017     END-IF.
+018018
+018019 1500-VALIDATE-INCOME-EXIT.
+018021     EXIT.
+018022
+018023*===========================================================*
+018024* 1600-REJECT-RUN.                                           *
+018025* NO JARS ARE POSTED WHEN THE INCOME FIGURE FAILS VALIDATION.*
+018026*===========================================================*
+018027 1600-REJECT-RUN.
+018028     DISPLAY "[JAREOD] INCOME REJECTED - " J5-REJECT-REASON
+018029     CLOSE CHKPT-FILE
+018030     MOVE 16 TO RETURN-CODE.
+018031
+018032 1600-REJECT-RUN-EXIT.
+018033     EXIT.
+018034
+018035*===========================================================*
+018036* 2000-ALLOCATE-INCOME.                                      *
+018040*===========================================================*
+018050 2000-ALLOCATE-INCOME.
+018100     PERFORM 2100-ALLOCATE-ONE-JAR
+018200         THRU 2100-ALLOCATE-ONE-JAR-EXIT
+018300         VARYING J5-JAR-IDX FROM 1 BY 1
+018400         UNTIL J5-JAR-IDX > 5.
+018500
+018600 2000-ALLOCATE-INCOME-EXIT.
+018700     EXIT.
+018800
+018900 2100-ALLOCATE-ONE-JAR.
+019000     COMPUTE J5-JAR-AMOUNT (J5-JAR-IDX) ROUNDED =
+019100         J5-INCOME-AMOUNT * J5-JAR-PERCENT (J5-JAR-IDX) / 100.
+019200
+019300 2100-ALLOCATE-ONE-JAR-EXIT.
+019400     EXIT.
+019500
+019600*===========================================================*
+019700* 3000-PROCESS-JAR.                                          *
+019800* SKIPS JARS ALREADY CHECKPOINTED COMPLETE.  POSTS THE       *
+019900* REMAINING JARS IN ASCENDING JAR-ID ORDER AND WRITES A       *
+020000* CHECKPOINT RECORD AS SOON AS EACH ONE SUCCEEDS.            *
+020100*===========================================================*
+020200 3000-PROCESS-JAR.
+020300     IF J5-JAR-DONE (J5-JAR-IDX)
+020400         DISPLAY "[JAREOD] JAR " J5-JAR-ID (J5-JAR-IDX)
+020500             " ALREADY CHECKPOINTED - SKIPPING"
+020600     ELSE
+020700         CALL "JARPOST" USING J5-JAR-ID (J5-JAR-IDX)
+020800                              J5-JAR-NAME (J5-JAR-IDX)
+020900                              J5-JAR-AMOUNT (J5-JAR-IDX)
+020950                              J5-BASE-CURRENCY-CODE
+021000                              J5-CURRENT-DATE
+021100                              "JAREOD  "
+021200                              J5-POST-RETURN-CODE
+021300
+021400         IF J5-POST-RETURN-CODE = 0
+021500             PERFORM 3100-WRITE-CHECKPOINT
+021600                 THRU 3100-WRITE-CHECKPOINT-EXIT
+021700         ELSE
+021800             DISPLAY "[JAREOD] JAR " J5-JAR-ID (J5-JAR-IDX)
+021900                 " FAILED TO POST - RUN STOPPING"
+022000             SET J5-RUN-ABORTED TO TRUE
+022100             MOVE 12 TO RETURN-CODE
+022200         END-IF
+022300     END-IF.
+022400
+022500 3000-PROCESS-JAR-EXIT.
+022600     EXIT.
+022700
+022800 3100-WRITE-CHECKPOINT.
+022900     MOVE J5-CURRENT-DATE       TO CK-RUN-DATE
+023000     MOVE J5-JAR-ID (J5-JAR-IDX) TO CK-JAR-ID
+023100     SET CK-COMPLETE            TO TRUE
+023200     WRITE CHKPT-RECORD.
+023300
+023400 3100-WRITE-CHECKPOINT-EXIT.
+023500     EXIT.
+023600
+023700*===========================================================*
+023800* 9000-TERMINATE.                                            *
+023900*===========================================================*
+024000 9000-TERMINATE.
+024100     CLOSE CHKPT-FILE.
+024200
+024300 9000-TERMINATE-EXIT.
+024400     EXIT.
