@@ -0,0 +1,412 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    JARRECON.
+000300 AUTHOR.        Burlacu Vasile.
+000400 INSTALLATION.  FIVE-JARS BUDGETING SYSTEM.
+000500 DATE-WRITTEN.  2026-08-13.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                     *
+000900*-----------------------------------------------------------*
+001000*   DATE        BY   DESCRIPTION                             *
+001100*   ----------  ---  --------------------------------------- *
+001200*   2026-08-13  BV   Original reconciliation run: proves the  *
+001300*                    five jars sum back to the income total.  *
+001350*   2026-08-19  BV   Expected amounts now use JARPCT's         *
+001360*                    percentages when JARPCT has an override   *
+001370*                    for a jar, same as TEST and JAREOD.        *
+001380*   2026-08-23  BV   Reconciliation now asks for the year and   *
+001390*                    month to reconcile instead of sweeping     *
+001395*                    all-time income/ledger history against    *
+001396*                    today's percentages - a percentage change  *
+001397*                    no longer makes every past day mismatch.   *
+001398*   2026-08-25  BV   OPEN INPUT INCLOG-FILE/JARTRAN-FILE now    *
+001399*                    tolerate either file not existing yet      *
+001400*                    (status 35) instead of spinning forever in *
+001401*                    the SUM-INCOME/SUM-LEDGER loops - a READ    *
+001402*                    against a file that never opened never     *
+001403*                    reaches AT END, so the EOF switch was never *
+001404*                    being set on a brand-new system.  See       *
+001405*                    4000-PRINT-JAR for a documented limitation  *
+001406*                    this same round turned up in EXPECTED.      *
+001410*-----------------------------------------------------------*
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT INCLOG-FILE ASSIGN TO "INCLOG"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS J5-INCLOG-STATUS.
+002200
+002300     SELECT JARTRAN-FILE ASSIGN TO "JARTRAN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS J5-JARTRAN-STATUS.
+002600
+002700     SELECT JARRPT-FILE ASSIGN TO "JARRECON.RPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS J5-JARRPT-STATUS.
+002950
+002960     SELECT JARPCT-FILE ASSIGN TO "JARPCT"
+002970         ORGANIZATION IS INDEXED
+002980         ACCESS MODE IS SEQUENTIAL
+002990         RECORD KEY IS JP-JAR-ID
+002995         FILE STATUS IS J5-JARPCT-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  INCLOG-FILE.
+003400     COPY INCLOG.
+003500
+003600 FD  JARTRAN-FILE.
+003700     COPY JARTRAN.
+003800
+003900 FD  JARRPT-FILE.
+004000 01  JARRPT-LINE               PIC X(80).
+004050
+004060 FD  JARPCT-FILE.
+004070     COPY JARPCT.
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  J5-INCLOG-STATUS          PIC X(02).
+004400     88  J5-INCLOG-OK          VALUE "00".
+004500     88  J5-INCLOG-EOF         VALUE "10".
+004550     88  J5-INCLOG-FILE-MISSING VALUE "35".
+004600
+004700 01  J5-JARTRAN-STATUS         PIC X(02).
+004800     88  J5-TRAN-OK            VALUE "00".
+004900     88  J5-TRAN-EOF           VALUE "10".
+004950     88  J5-JARTRAN-FILE-MISSING VALUE "35".
+005000
+005100 01  J5-JARRPT-STATUS          PIC X(02).
+005150
+005160 01  J5-JARPCT-STATUS          PIC X(02).
+005170     88  J5-JARPCT-OK          VALUE "00".
+005180     88  J5-JARPCT-EOF         VALUE "10".
+005190     88  J5-JARPCT-NOT-FOUND   VALUE "35".
+005200
+005210*-----------------------------------------------------------*
+005220* YEAR/MONTH BEING RECONCILED.  DEFAULTS TO THE CURRENT       *
+005230* YEAR/MONTH BUT CAN BE OVERRIDDEN TO RECONCILE AN EARLIER     *
+005240* MONTH.                                                       *
+005250*-----------------------------------------------------------*
+005260 01  J5-REPORT-YEAR-MONTH      PIC 9(06).
+005270 01  J5-TODAY                  PIC 9(08).
+005280 01  J5-REPORT-YM-INPUT        PIC X(06).
+005300*-----------------------------------------------------------*
+005400* ONE ENTRY PER JAR: ID, NAME, ALLOCATION PERCENTAGE, AND    *
+005500* THE NET LEDGER ACTIVITY FOUND FOR THE PERIOD BEING RUN.    *
+005600*-----------------------------------------------------------*
+005700 01  J5-JAR-TABLE.
+005800     05  J5-JAR-ENTRY OCCURS 5 TIMES INDEXED BY J5-JAR-IDX.
+005900         10  J5-JAR-ID         PIC X(02).
+006000         10  J5-JAR-NAME       PIC X(20).
+006100         10  J5-JAR-PERCENT    PIC 9(03)V99.
+006200         10  J5-JAR-EXPECTED   PIC S9(12)V99.
+006300         10  J5-JAR-ACTUAL     PIC S9(12)V99.
+006400         10  J5-JAR-DISCREP    PIC S9(12)V99.
+006500
+006600 01  J5-TOTAL-INCOME           PIC S9(12)V99 VALUE 0.
+006700 01  J5-TOTAL-JARS             PIC S9(12)V99 VALUE 0.
+006800 01  J5-TOTAL-DISCREP          PIC S9(12)V99 VALUE 0.
+006900
+007000 01  RL-DETAIL-LINE.
+007100     05  RL-JAR-NAME           PIC X(20).
+007200     05  FILLER                PIC X(02) VALUE SPACES.
+007300     05  RL-EXPECTED           PIC -Z(11)9.99.
+007400     05  FILLER                PIC X(02) VALUE SPACES.
+007500     05  RL-ACTUAL             PIC -Z(11)9.99.
+007600     05  FILLER                PIC X(02) VALUE SPACES.
+007700     05  RL-DISCREP            PIC -Z(11)9.99.
+007800     05  FILLER                PIC X(02) VALUE SPACES.
+007900     05  RL-FLAG               PIC X(13).
+008000
+008100 PROCEDURE DIVISION.
+008200*===========================================================*
+008300* 0000-MAINLINE.                                             *
+008400*===========================================================*
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE
+008700         THRU 1000-INITIALIZE-EXIT
+008800
+008900     PERFORM 2000-SUM-INCOME
+009000         THRU 2000-SUM-INCOME-EXIT
+009100         UNTIL J5-INCLOG-EOF
+009200
+009300     PERFORM 3000-SUM-LEDGER
+009400         THRU 3000-SUM-LEDGER-EXIT
+009500         UNTIL J5-TRAN-EOF
+009600
+009700     PERFORM 4000-PRINT-JAR
+009800         THRU 4000-PRINT-JAR-EXIT
+009900         VARYING J5-JAR-IDX FROM 1 BY 1
+010000         UNTIL J5-JAR-IDX > 5
+010100
+010200     PERFORM 5000-PRINT-GRAND-TOTAL
+010300         THRU 5000-PRINT-GRAND-TOTAL-EXIT
+010400
+010500     PERFORM 9000-TERMINATE
+010600         THRU 9000-TERMINATE-EXIT
+010700
+010800     GO TO 0000-MAINLINE-EXIT.
+010900
+011000 0000-MAINLINE-EXIT.
+011100     STOP RUN RETURNING RETURN-CODE.
+011200
+011300*===========================================================*
+011400* 1000-INITIALIZE.                                           *
+011500* LOADS THE JAR TABLE WITH THE SAME PERCENTAGES TEST USES,   *
+011600* AND OPENS THE INPUT AND REPORT FILES.                      *
+011700*===========================================================*
+011800 1000-INITIALIZE.
+011900     MOVE "01"              TO J5-JAR-ID (1)
+012000     MOVE "NECESSITIES"     TO J5-JAR-NAME (1)
+012100     MOVE 055.00            TO J5-JAR-PERCENT (1)
+012200
+012300     MOVE "02"              TO J5-JAR-ID (2)
+012400     MOVE "FINANCIAL FREEDOM"
+012500                            TO J5-JAR-NAME (2)
+012600     MOVE 010.00            TO J5-JAR-PERCENT (2)
+012700
+012800     MOVE "03"              TO J5-JAR-ID (3)
+012900     MOVE "EDUCATION"       TO J5-JAR-NAME (3)
+013000     MOVE 010.00            TO J5-JAR-PERCENT (3)
+013100
+013200     MOVE "04"              TO J5-JAR-ID (4)
+013300     MOVE "PLAY"            TO J5-JAR-NAME (4)
+013400     MOVE 010.00            TO J5-JAR-PERCENT (4)
+013500
+013600     MOVE "05"              TO J5-JAR-ID (5)
+013700     MOVE "GIVE"            TO J5-JAR-NAME (5)
+013800     MOVE 015.00            TO J5-JAR-PERCENT (5)
+013900
+013950     PERFORM 1050-LOAD-PERCENT-OVERRIDES
+013960         THRU 1050-LOAD-PERCENT-OVERRIDES-EXIT
+013970
+013980     ACCEPT J5-TODAY FROM DATE YYYYMMDD
+013985     MOVE J5-TODAY (1:6) TO J5-REPORT-YEAR-MONTH
+013990
+013992     DISPLAY "RECONCILE YEAR/MONTH (YYYYMM) - BLANK FOR CURRENT: "
+013994         WITH NO ADVANCING
+013996     ACCEPT J5-REPORT-YM-INPUT FROM CONSOLE
+013998     IF J5-REPORT-YM-INPUT NOT = SPACES
+013999         MOVE J5-REPORT-YM-INPUT TO J5-REPORT-YEAR-MONTH
+014000     END-IF.
+014005
+014010     OPEN INPUT INCLOG-FILE
+014100     OPEN INPUT JARTRAN-FILE
+014200     OPEN OUTPUT JARRPT-FILE
+014300
+014400     MOVE "FIVE JARS - RECONCILIATION DISCREPANCY REPORT"
+014500                            TO JARRPT-LINE
+014600     WRITE JARRPT-LINE
+014700     MOVE SPACES TO JARRPT-LINE
+014800     WRITE JARRPT-LINE
+014900
+014950     IF J5-INCLOG-FILE-MISSING
+014960         SET J5-INCLOG-EOF TO TRUE
+014970     ELSE
+015000         READ INCLOG-FILE
+015100             AT END
+015200                 SET J5-INCLOG-EOF TO TRUE
+015250         END-READ
+015260     END-IF
+015400
+015450     IF J5-JARTRAN-FILE-MISSING
+015460         SET J5-TRAN-EOF TO TRUE
+015470     ELSE
+015500         READ JARTRAN-FILE
+015600             AT END
+015700                 SET J5-TRAN-EOF TO TRUE
+015750         END-READ
+015760     END-IF.
+015900
+016000 1000-INITIALIZE-EXIT.
+016100     EXIT.
+016150
+016160*===========================================================*
+016170* 1050-LOAD-PERCENT-OVERRIDES.                                *
+016180* JARPCT HOLDS WHATEVER PERCENTAGES JARPCTM LAST WROTE.  ANY  *
+016190* JAR FOUND THERE OVERRIDES THE COMPILED-IN DEFAULT ABOVE, SO *
+016195* THE EXPECTED SHARES THIS RUN CHECKS AGAINST MATCH WHATEVER  *
+016196* PERCENTAGES WERE ACTUALLY IN EFFECT.                        *
+016200*===========================================================*
+016210 1050-LOAD-PERCENT-OVERRIDES.
+016220     OPEN INPUT JARPCT-FILE
+016230
+016240     IF J5-JARPCT-NOT-FOUND
+016250         CONTINUE
+016260     ELSE
+016270         READ JARPCT-FILE
+016280             AT END
+016290                 SET J5-JARPCT-EOF TO TRUE
+016300         END-READ
+016310
+016320         PERFORM 1060-APPLY-ONE-OVERRIDE
+016330             THRU 1060-APPLY-ONE-OVERRIDE-EXIT
+016340             UNTIL J5-JARPCT-EOF
+016350
+016360         CLOSE JARPCT-FILE
+016370     END-IF.
+016380
+016390 1050-LOAD-PERCENT-OVERRIDES-EXIT.
+016400     EXIT.
+016410
+016420 1060-APPLY-ONE-OVERRIDE.
+016430     SET J5-JAR-IDX TO 1
+016440     SEARCH J5-JAR-ENTRY
+016450         AT END
+016460             CONTINUE
+016470         WHEN J5-JAR-ID (J5-JAR-IDX) = JP-JAR-ID
+016480             MOVE JP-JAR-PERCENT TO J5-JAR-PERCENT (J5-JAR-IDX)
+016490     END-SEARCH
+016500
+016510     READ JARPCT-FILE
+016520         AT END
+016530             SET J5-JARPCT-EOF TO TRUE
+016540     END-READ.
+016550
+016560 1060-APPLY-ONE-OVERRIDE-EXIT.
+016570     EXIT.
+016580
+016590*===========================================================*
+016600* 2000-SUM-INCOME.                                           *
+016610* ADDS EACH LOGGED INCOME FIGURE FOR THE REPORT PERIOD INTO  *
+016620* THE TOTAL, THE SAME WAY TEST ADDS TWO AMOUNTS TOGETHER.    *
+016630*===========================================================*
+016800 2000-SUM-INCOME.
+016850     IF IL-RUN-DATE (1:6) = J5-REPORT-YEAR-MONTH
+016900         ADD IL-INCOME-AMOUNT TO J5-TOTAL-INCOME
+016950     END-IF
+017000
+017100     READ INCLOG-FILE
+017200         AT END
+017300             SET J5-INCLOG-EOF TO TRUE
+017400     END-READ.
+017500
+017600 2000-SUM-INCOME-EXIT.
+017700     EXIT.
+017800
+017900*===========================================================*
+018000* 3000-SUM-LEDGER.                                           *
+018100* ADDS EACH LEDGER ENTRY INTO ITS JAR'S ACTUAL TOTAL.        *
+018200*===========================================================*
+018300 3000-SUM-LEDGER.
+018400     SET J5-JAR-IDX TO 1
+018500     SEARCH J5-JAR-ENTRY
+018600         AT END
+018700             CONTINUE
+018800         WHEN J5-JAR-ID (J5-JAR-IDX) = JT-JAR-ID
+018900             PERFORM 3100-POST-ONE-ENTRY
+019000                 THRU 3100-POST-ONE-ENTRY-EXIT
+019100     END-SEARCH
+019200
+019300     READ JARTRAN-FILE
+019400         AT END
+019500             SET J5-TRAN-EOF TO TRUE
+019600     END-READ.
+019700
+019800 3000-SUM-LEDGER-EXIT.
+019900     EXIT.
+020000
+020100 3100-POST-ONE-ENTRY.
+020150     IF JT-TRAN-DATE (1:6) = J5-REPORT-YEAR-MONTH
+020200       IF JT-IS-DEPOSIT
+020300         ADD JT-AMOUNT TO J5-JAR-ACTUAL (J5-JAR-IDX)
+020400         ADD JT-AMOUNT TO J5-TOTAL-JARS
+020500       ELSE
+020600         IF JT-IS-WITHDRAWAL
+020700             SUBTRACT JT-AMOUNT FROM J5-JAR-ACTUAL (J5-JAR-IDX)
+020800             SUBTRACT JT-AMOUNT FROM J5-TOTAL-JARS
+020900         END-IF
+021000       END-IF
+021050     END-IF.
+021100
+021200 3100-POST-ONE-ENTRY-EXIT.
+021300     EXIT.
+021400
+021500*===========================================================*
+021600* 4000-PRINT-JAR.                                            *
+021700* EXPECTED = THIS JAR'S SHARE OF THE TOTAL INCOME LOGGED.    *
+021800* DISCREPANCY = WHAT ACTUALLY LANDED IN THE LEDGER MINUS     *
+021900* WHAT THE PERCENTAGE SPLIT SAYS SHOULD HAVE LANDED THERE.   *
+021910* J5-JAR-PERCENT HOLDS WHATEVER JARPCT SAYS *TODAY*, NOT      *
+021920* WHATEVER WAS IN EFFECT DURING THE REPORTED YEAR/MONTH.      *
+021930* JARPCT KEEPS NO DATED HISTORY, SO ONCE JARPCTM IS USED TO   *
+021940* CHANGE A PERCENTAGE, RECONCILING A MONTH BEFORE THAT CHANGE *
+021950* WILL COMPUTE EXPECTED FROM THE NEW PERCENTAGE AND REPORT A  *
+021960* MISMATCH EVEN THOUGH THE ORIGINAL POSTINGS WERE CORRECT FOR *
+021970* THE PERCENTAGES IN EFFECT AT THE TIME.  A REAL FIX NEEDS A  *
+021980* DATED PERCENTAGE HISTORY (E.G. A JARPCT LEDGER WRITTEN BY   *
+021990* JARPCTM ALONGSIDE THE CURRENT-VALUE FILE) FOR THIS RUN TO   *
+021991* LOOK UP BY PERIOD; NOT DONE HERE - SAME KIND OF GAP AS      *
+021992* JARSTMT'S HISTORICAL-BALANCE LIMITATION (SEE JARSTMT).      *
+022000*===========================================================*
+022100 4000-PRINT-JAR.
+022200     COMPUTE J5-JAR-EXPECTED (J5-JAR-IDX) ROUNDED =
+022300         J5-TOTAL-INCOME * J5-JAR-PERCENT (J5-JAR-IDX) / 100
+022400
+022500     COMPUTE J5-JAR-DISCREP (J5-JAR-IDX) =
+022600         J5-JAR-ACTUAL (J5-JAR-IDX)
+022700       - J5-JAR-EXPECTED (J5-JAR-IDX)
+022800
+022900     ADD J5-JAR-DISCREP (J5-JAR-IDX) TO J5-TOTAL-DISCREP
+023000
+023100     MOVE J5-JAR-NAME (J5-JAR-IDX)     TO RL-JAR-NAME
+023200     MOVE J5-JAR-EXPECTED (J5-JAR-IDX) TO RL-EXPECTED
+023300     MOVE J5-JAR-ACTUAL (J5-JAR-IDX)   TO RL-ACTUAL
+023400     MOVE J5-JAR-DISCREP (J5-JAR-IDX)  TO RL-DISCREP
+023500
+023600     IF J5-JAR-DISCREP (J5-JAR-IDX) NOT = ZERO
+023700         MOVE "*** MISMATCH" TO RL-FLAG
+023800     ELSE
+023900         MOVE SPACES TO RL-FLAG
+024000     END-IF
+024100
+024200     MOVE RL-DETAIL-LINE TO JARRPT-LINE
+024300     WRITE JARRPT-LINE.
+024400
+024500 4000-PRINT-JAR-EXIT.
+024600     EXIT.
+024700
+024800*===========================================================*
+024900* 5000-PRINT-GRAND-TOTAL.                                    *
+025000*===========================================================*
+025100 5000-PRINT-GRAND-TOTAL.
+025200     MOVE "GRAND TOTAL"        TO RL-JAR-NAME
+025300     MOVE J5-TOTAL-INCOME      TO RL-EXPECTED
+025400     MOVE J5-TOTAL-JARS        TO RL-ACTUAL
+025500     MOVE J5-TOTAL-DISCREP     TO RL-DISCREP
+025600
+025700     IF J5-TOTAL-DISCREP NOT = ZERO
+025800         MOVE "*** MISMATCH" TO RL-FLAG
+025900     ELSE
+026000         MOVE SPACES TO RL-FLAG
+026100     END-IF
+026200
+026300     MOVE SPACES TO JARRPT-LINE
+026400     WRITE JARRPT-LINE
+026500     MOVE RL-DETAIL-LINE TO JARRPT-LINE
+026600     WRITE JARRPT-LINE.
+026700
+026800 5000-PRINT-GRAND-TOTAL-EXIT.
+026900     EXIT.
+027000
+027100*===========================================================*
+027200* 9000-TERMINATE.                                            *
+027300*===========================================================*
+027400 9000-TERMINATE.
+027450     IF NOT J5-INCLOG-FILE-MISSING
+027460         CLOSE INCLOG-FILE
+027470     END-IF
+027480     IF NOT J5-JARTRAN-FILE-MISSING
+027490         CLOSE JARTRAN-FILE
+027500     END-IF
+027700     CLOSE JARRPT-FILE
+027800
+027900     IF J5-TOTAL-DISCREP NOT = ZERO
+028000         MOVE 8 TO RETURN-CODE
+028100     ELSE
+028200         MOVE 0 TO RETURN-CODE
+028300     END-IF.
+028400
+028500 9000-TERMINATE-EXIT.
+028600     EXIT.
