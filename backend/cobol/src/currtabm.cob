@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CURRTABM.
+000300 AUTHOR.        Burlacu Vasile.
+000400 INSTALLATION.  FIVE-JARS BUDGETING SYSTEM.
+000500 DATE-WRITTEN.  2026-08-25.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                     *
+000900*-----------------------------------------------------------*
+001000*   DATE        BY   DESCRIPTION                             *
+001100*   ----------  ---  --------------------------------------- *
+001200*   2026-08-25  BV   Original maintenance transaction for     *
+001300*                    adding or changing a CURRTAB exchange    *
+001400*                    rate - until now nothing ever wrote a     *
+001500*                    CURRTAB record, so a foreign-currency     *
+001600*                    run always fell back to rate 1.0000.      *
+001700*-----------------------------------------------------------*
+001800* ACCEPTS A CURRENCY CODE AND ITS EXCHANGE RATE TO THE BASE   *
+001900* CURRENCY, AND WRITES IT TO CURRTAB - UPDATING THE RATE IF   *
+002000* THE CODE ALREADY HAS AN ENTRY, ADDING A NEW ENTRY OTHERWISE.*
+002100* CURRTAB IS LINE SEQUENTIAL (SAME AS TEST'S OTHER CONTROL     *
+002200* READS OF IT), SO THERE IS NO RECORD KEY TO REWRITE BY -      *
+002300* THIS TRANSACTION LOADS WHATEVER ENTRIES ALREADY EXIST INTO   *
+002400* A TABLE, APPLIES THE ONE CHANGE, AND REWRITES THE WHOLE      *
+002500* FILE FROM THE TABLE.                                        *
+002600*-----------------------------------------------------------*
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CURRTAB-FILE ASSIGN TO "CURRTAB"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS J5-CURRTAB-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CURRTAB-FILE.
+003800     COPY CURRTAB.
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  J5-CURRTAB-STATUS         PIC X(02).
+004200     88  J5-CURRTAB-OK         VALUE "00".
+004300     88  J5-CURRTAB-EOF        VALUE "10".
+004400     88  J5-CURRTAB-NOT-FOUND  VALUE "35".
+004500
+004600 01  J5-ENTRY-VALID-SW         PIC X(01) VALUE "Y".
+004700     88  J5-ENTRY-IS-VALID     VALUE "Y".
+004800     88  J5-ENTRY-IS-INVALID   VALUE "N".
+004900
+005000 01  J5-REJECT-REASON          PIC X(40) VALUE SPACES.
+005100
+005200*-----------------------------------------------------------*
+005300* OPERATOR INPUT FOR THE RATE IS ACCEPTED AS TEXT IN         *
+005400* NNNNN.NNNN FORMAT, NOT DIRECTLY INTO A NUMERIC FIELD, SO A *
+005500* MISSING DECIMAL POINT IS CAUGHT HERE RATHER THAN SILENTLY  *
+005600* SCALED WRONG BY THE IMPLIED DECIMAL (SAME FIX AS JARPCTM'S *
+005700* PERCENT PROMPT).                                           *
+005800*-----------------------------------------------------------*
+005900 01  J5-NEW-CURR-CODE          PIC X(03).
+006000 01  J5-NEW-RATE-INPUT.
+006100     05  J5-NRI-WHOLE          PIC X(05).
+006200     05  J5-NRI-DOT            PIC X(01).
+006300     05  J5-NRI-FRAC           PIC X(04).
+006400 01  J5-NRI-WHOLE-NUM          PIC 9(05).
+006500 01  J5-NRI-FRAC-NUM           PIC 9(04).
+006600 01  J5-NEW-RATE               PIC 9(05)V9999.
+006700
+006800*-----------------------------------------------------------*
+006900* CURRTAB'S EXISTING ENTRIES, LOADED INTO MEMORY SO THE ONE  *
+007000* CHANGED OR ADDED ENTRY CAN BE MERGED IN AND THE WHOLE FILE *
+007100* REWRITTEN.  20 CURRENCIES IS FAR MORE THAN THIS SYSTEM HAS *
+007200* EVER NEEDED BUT COSTS NOTHING TO RESERVE.                  *
+007300*-----------------------------------------------------------*
+007400 01  J5-MAX-CURR               PIC 9(03) VALUE 20.
+007500 01  J5-CURR-COUNT             PIC 9(03) VALUE 0.
+007600 01  J5-CURR-TABLE.
+007700     05  J5-CURR-ENTRY OCCURS 20 TIMES INDEXED BY J5-CURR-IDX.
+007800         10  J5-CURR-CODE      PIC X(03).
+007900         10  J5-CURR-RATE      PIC 9(05)V9999.
+008000
+008100 01  J5-MATCH-FOUND-SW         PIC X(01) VALUE "N".
+008200     88  J5-MATCH-WAS-FOUND    VALUE "Y".
+008300     88  J5-MATCH-NOT-FOUND    VALUE "N".
+008400
+008500 PROCEDURE DIVISION.
+008600*===========================================================*
+008700* 0000-MAINLINE.                                             *
+008800*===========================================================*
+008900 0000-MAINLINE.
+009000     MOVE 0 TO RETURN-CODE
+009100
+009200     PERFORM 1000-INITIALIZE
+009300         THRU 1000-INITIALIZE-EXIT
+009400
+009500     PERFORM 1500-ACCEPT-ENTRY
+009600         THRU 1500-ACCEPT-ENTRY-EXIT
+009700
+009800     IF J5-ENTRY-IS-INVALID
+009900         PERFORM 2100-REJECT-RUN
+010000             THRU 2100-REJECT-RUN-EXIT
+010100         GO TO 0000-MAINLINE-EXIT
+010200     END-IF
+010300
+010400     PERFORM 3000-MERGE-ENTRY
+010500         THRU 3000-MERGE-ENTRY-EXIT
+010600
+010700     IF J5-ENTRY-IS-INVALID
+010800         PERFORM 2100-REJECT-RUN
+010900             THRU 2100-REJECT-RUN-EXIT
+011000         GO TO 0000-MAINLINE-EXIT
+011100     END-IF
+011200
+011300     PERFORM 4000-REWRITE-CURRTAB
+011400         THRU 4000-REWRITE-CURRTAB-EXIT
+011500
+011600     DISPLAY "[CURRTABM] EXCHANGE RATE UPDATED"
+011700
+011800     GO TO 0000-MAINLINE-EXIT.
+011900
+012000 0000-MAINLINE-EXIT.
+012100     STOP RUN RETURNING RETURN-CODE.
+012200
+012300*===========================================================*
+012400* 1000-INITIALIZE.                                           *
+012500* LOADS WHATEVER CURRTAB ENTRIES ALREADY EXIST INTO THE       *
+012600* TABLE.  IF CURRTAB DOES NOT EXIST YET THIS IS THE VERY      *
+012700* FIRST ENTRY EVER WRITTEN TO IT.                             *
+012800*===========================================================*
+012900 1000-INITIALIZE.
+013000     OPEN INPUT CURRTAB-FILE
+013100
+013200     IF J5-CURRTAB-NOT-FOUND
+013300         CONTINUE
+013400     ELSE
+013500         READ CURRTAB-FILE
+013600             AT END
+013700                 SET J5-CURRTAB-EOF TO TRUE
+013800         END-READ
+013900
+014000         PERFORM 1050-LOAD-ONE-ENTRY
+014100             THRU 1050-LOAD-ONE-ENTRY-EXIT
+014200             UNTIL J5-CURRTAB-EOF
+014300
+014400         CLOSE CURRTAB-FILE
+014500     END-IF.
+014600
+014700 1000-INITIALIZE-EXIT.
+014800     EXIT.
+014900
+015000 1050-LOAD-ONE-ENTRY.
+015100     IF J5-CURR-COUNT < J5-MAX-CURR
+015200         ADD 1 TO J5-CURR-COUNT
+015300         SET J5-CURR-IDX TO J5-CURR-COUNT
+015400         MOVE CX-CURRENCY-CODE TO J5-CURR-CODE (J5-CURR-IDX)
+015500         MOVE CX-EXCH-RATE     TO J5-CURR-RATE (J5-CURR-IDX)
+015600     END-IF
+015700
+015800     READ CURRTAB-FILE
+015900         AT END
+016000             SET J5-CURRTAB-EOF TO TRUE
+016100     END-READ.
+016200
+016300 1050-LOAD-ONE-ENTRY-EXIT.
+016400     EXIT.
+016500
+016600*===========================================================*
+016700* 1500-ACCEPT-ENTRY.                                         *
+016800* PROMPTS FOR THE CURRENCY CODE AND ITS EXCHANGE RATE.        *
+016900*===========================================================*
+017000 1500-ACCEPT-ENTRY.
+017100     SET J5-ENTRY-IS-VALID TO TRUE
+017200     MOVE SPACES TO J5-REJECT-REASON
+017300
+017400     DISPLAY "CURRENCY CODE (ISO, 3 CHARS): " WITH NO ADVANCING
+017500     ACCEPT J5-NEW-CURR-CODE FROM CONSOLE
+017600
+017700     DISPLAY "EXCHANGE RATE TO BASE CURRENCY (FORMAT "
+017800         "NNNNN.NNNN): " WITH NO ADVANCING
+017900     ACCEPT J5-NEW-RATE-INPUT FROM CONSOLE
+018000
+018100     IF J5-NEW-CURR-CODE = SPACES
+018200         SET J5-ENTRY-IS-INVALID TO TRUE
+018300         MOVE "CURRENCY CODE IS BLANK" TO J5-REJECT-REASON
+018400     ELSE
+018500         IF J5-NRI-DOT NOT = "."
+018600             OR J5-NRI-WHOLE NOT NUMERIC
+018700             OR J5-NRI-FRAC NOT NUMERIC
+018800             SET J5-ENTRY-IS-INVALID TO TRUE
+018900             MOVE "EXCHANGE RATE NOT IN NNNNN.NNNN FORMAT"
+019000                                    TO J5-REJECT-REASON
+019100         ELSE
+019200             MOVE J5-NRI-WHOLE TO J5-NRI-WHOLE-NUM
+019300             MOVE J5-NRI-FRAC  TO J5-NRI-FRAC-NUM
+019400             COMPUTE J5-NEW-RATE =
+019500                 J5-NRI-WHOLE-NUM + (J5-NRI-FRAC-NUM / 10000)
+019600             IF J5-NEW-RATE = ZERO
+019700                 SET J5-ENTRY-IS-INVALID TO TRUE
+019800                 MOVE "EXCHANGE RATE IS ZERO" TO J5-REJECT-REASON
+019900             END-IF
+020000         END-IF
+020100     END-IF.
+020200
+020300 1500-ACCEPT-ENTRY-EXIT.
+020400     EXIT.
+020500
+020600*===========================================================*
+020700* 2100-REJECT-RUN.                                           *
+020800* NOTHING IS WRITTEN TO CURRTAB WHEN VALIDATION FAILS.        *
+020900*===========================================================*
+021000 2100-REJECT-RUN.
+021100     DISPLAY "[CURRTABM] UPDATE REJECTED - " J5-REJECT-REASON
+021200     MOVE 16 TO RETURN-CODE.
+021300
+021400 2100-REJECT-RUN-EXIT.
+021500     EXIT.
+021600
+021700*===========================================================*
+021800* 3000-MERGE-ENTRY.                                          *
+021900* UPDATES THE MATCHING TABLE ENTRY IF THE CURRENCY CODE IS    *
+022000* ALREADY PRESENT, OR ADDS A NEW ENTRY IF THERE IS ROOM.      *
+022100*===========================================================*
+022200 3000-MERGE-ENTRY.
+022300     SET J5-MATCH-NOT-FOUND TO TRUE
+022400     SET J5-CURR-IDX TO 1
+022500
+022600     SEARCH J5-CURR-ENTRY
+022700         AT END
+022800             CONTINUE
+022900         WHEN J5-CURR-CODE (J5-CURR-IDX) = J5-NEW-CURR-CODE
+023000             SET J5-MATCH-WAS-FOUND TO TRUE
+023100             MOVE J5-NEW-RATE TO J5-CURR-RATE (J5-CURR-IDX)
+023200     END-SEARCH
+023300
+023400     IF J5-MATCH-NOT-FOUND
+023500         IF J5-CURR-COUNT < J5-MAX-CURR
+023600             ADD 1 TO J5-CURR-COUNT
+023700             SET J5-CURR-IDX TO J5-CURR-COUNT
+023800             MOVE J5-NEW-CURR-CODE TO J5-CURR-CODE (J5-CURR-IDX)
+023900             MOVE J5-NEW-RATE      TO J5-CURR-RATE (J5-CURR-IDX)
+024000         ELSE
+024100             SET J5-ENTRY-IS-INVALID TO TRUE
+024200             MOVE "CURRTAB IS FULL - NO ROOM FOR A NEW CURRENCY"
+024300                                    TO J5-REJECT-REASON
+024400         END-IF
+024500     END-IF.
+024600
+024700 3000-MERGE-ENTRY-EXIT.
+024800     EXIT.
+024900
+025000*===========================================================*
+025100* 4000-REWRITE-CURRTAB.                                      *
+025200* REWRITES CURRTAB FROM THE TABLE - THE WHOLE FILE, NOT JUST *
+025300* THE CHANGED ENTRY, SINCE LINE SEQUENTIAL HAS NO RECORD KEY *
+025400* TO REWRITE BY.                                             *
+025500*===========================================================*
+025600 4000-REWRITE-CURRTAB.
+025700     OPEN OUTPUT CURRTAB-FILE
+025800
+025900     PERFORM 4050-WRITE-ONE-ENTRY
+026000         THRU 4050-WRITE-ONE-ENTRY-EXIT
+026100         VARYING J5-CURR-IDX FROM 1 BY 1
+026200         UNTIL J5-CURR-IDX > J5-CURR-COUNT
+026300
+026400     CLOSE CURRTAB-FILE.
+026500
+026600 4000-REWRITE-CURRTAB-EXIT.
+026700     EXIT.
+026800
+026900 4050-WRITE-ONE-ENTRY.
+027000     MOVE J5-CURR-CODE (J5-CURR-IDX) TO CX-CURRENCY-CODE
+027100     MOVE J5-CURR-RATE (J5-CURR-IDX) TO CX-EXCH-RATE
+027200     WRITE CURRTAB-RECORD.
+027300
+027400 4050-WRITE-ONE-ENTRY-EXIT.
+027500     EXIT.
