@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    JARSTMT.
+000300 AUTHOR.        Burlacu Vasile.
+000400 INSTALLATION.  FIVE-JARS BUDGETING SYSTEM.
+000500 DATE-WRITTEN.  2026-08-11.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                     *
+000900*-----------------------------------------------------------*
+001000*   DATE        BY   DESCRIPTION                             *
+001100*   ----------  ---  --------------------------------------- *
+001200*   2026-08-11  BV   Original monthly jar statement report.  *
+001210*   2026-08-23  BV   Statement now asks for the year and       *
+001220*                    month to report on instead of sweeping    *
+001230*                    the whole JARTRAN history every run, and   *
+001240*                    tolerates JARBAL not existing yet.  Also   *
+001250*                    dropped an unused ResEdited field left     *
+001260*                    over from an earlier draft.                *
+001270*   2026-08-25  BV   OPEN INPUT JARTRAN-FILE now tolerates      *
+001280*                    JARTRAN not existing yet (status 35) the    *
+001290*                    same way JARBAL is already tolerated -      *
+001295*                    previously a brand-new system with no       *
+001296*                    postings yet would hang forever re-reading  *
+001297*                    a file that never opened.                   *
+001300*-----------------------------------------------------------*
+001400
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT JARTRAN-FILE ASSIGN TO "JARTRAN"
+001900         ORGANIZATION IS LINE SEQUENTIAL
+002000         FILE STATUS IS J5-JARTRAN-STATUS.
+002100
+002200     SELECT JARBAL-FILE ASSIGN TO "JARBAL"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS RANDOM
+002500         RECORD KEY IS JB-JAR-ID
+002600         FILE STATUS IS J5-JARBAL-STATUS.
+002700
+002800     SELECT JARRPT-FILE ASSIGN TO "JARSTMT.RPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS J5-JARRPT-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  JARTRAN-FILE.
+003500     COPY JARTRAN.
+003600
+003700 FD  JARBAL-FILE.
+003800     COPY JARBAL.
+003900
+004000 FD  JARRPT-FILE.
+004100 01  JARRPT-LINE               PIC X(80).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  J5-JARTRAN-STATUS         PIC X(02).
+004500     88  J5-TRAN-OK            VALUE "00".
+004600     88  J5-TRAN-EOF           VALUE "10".
+004650     88  J5-JARTRAN-FILE-MISSING VALUE "35".
+004700
+004800 01  J5-JARBAL-STATUS          PIC X(02).
+004900     88  J5-JARBAL-OK          VALUE "00".
+004950     88  J5-JARBAL-FILE-MISSING VALUE "35".
+005000
+005100 01  J5-JARRPT-STATUS          PIC X(02).
+005110
+005120*-----------------------------------------------------------*
+005130* YEAR/MONTH BEING REPORTED ON.  DEFAULTS TO THE CURRENT      *
+005140* YEAR/MONTH BUT CAN BE OVERRIDDEN TO RUN THE STATEMENT FOR    *
+005150* AN EARLIER MONTH.                                            *
+005160*-----------------------------------------------------------*
+005170 01  J5-REPORT-YEAR-MONTH      PIC 9(06).
+005180 01  J5-TODAY                  PIC 9(08).
+005190 01  J5-REPORT-YM-INPUT        PIC X(06).
+005200
+005300*-----------------------------------------------------------*
+005400* ONE ENTRY PER JAR: ID, NAME, AND THIS MONTH'S ACTIVITY.    *
+005500*-----------------------------------------------------------*
+005600 01  J5-JAR-TABLE.
+005700     05  J5-JAR-ENTRY OCCURS 5 TIMES INDEXED BY J5-JAR-IDX.
+005800         10  J5-JAR-ID         PIC X(02).
+005900         10  J5-JAR-NAME       PIC X(20).
+006000         10  J5-JAR-DEPOSITS   PIC S9(12)V99.
+006100         10  J5-JAR-WITHDRAWS  PIC S9(12)V99.
+006200         10  J5-JAR-OPENING    PIC S9(12)V99.
+006300         10  J5-JAR-CLOSING    PIC S9(12)V99.
+006400
+006500 01  J5-GRAND-OPENING          PIC S9(12)V99 VALUE 0.
+006600 01  J5-GRAND-DEPOSITS         PIC S9(12)V99 VALUE 0.
+006700 01  J5-GRAND-WITHDRAWS        PIC S9(12)V99 VALUE 0.
+006800 01  J5-GRAND-CLOSING          PIC S9(12)V99 VALUE 0.
+006900
+007200*-----------------------------------------------------------*
+007300* REPORT DETAIL AND TOTAL LINES.                             *
+007400*-----------------------------------------------------------*
+007500 01  RL-DETAIL-LINE.
+007600     05  RL-JAR-NAME           PIC X(20).
+007700     05  FILLER                PIC X(02) VALUE SPACES.
+007800     05  RL-OPENING            PIC -Z(11)9.99.
+007900     05  FILLER                PIC X(02) VALUE SPACES.
+008000     05  RL-DEPOSITS           PIC -Z(11)9.99.
+008100     05  FILLER                PIC X(02) VALUE SPACES.
+008200     05  RL-WITHDRAWS          PIC -Z(11)9.99.
+008300     05  FILLER                PIC X(02) VALUE SPACES.
+008400     05  RL-CLOSING            PIC -Z(11)9.99.
+008500
+008600 PROCEDURE DIVISION.
+008700*===========================================================*
+008800* 0000-MAINLINE.                                             *
+008900*===========================================================*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200         THRU 1000-INITIALIZE-EXIT
+009300
+009400     PERFORM 2000-ACCUMULATE-TRANSACTIONS
+009500         THRU 2000-ACCUMULATE-TRANSACTIONS-EXIT
+009600         UNTIL J5-TRAN-EOF
+009700
+009800     PERFORM 3000-PRINT-JAR
+009900         THRU 3000-PRINT-JAR-EXIT
+010000         VARYING J5-JAR-IDX FROM 1 BY 1
+010100         UNTIL J5-JAR-IDX > 5
+010200
+010300     PERFORM 4000-PRINT-GRAND-TOTAL
+010400         THRU 4000-PRINT-GRAND-TOTAL-EXIT
+010500
+010600     PERFORM 9000-TERMINATE
+010700         THRU 9000-TERMINATE-EXIT
+010800
+010900     GO TO 0000-MAINLINE-EXIT.
+011000
+011100 0000-MAINLINE-EXIT.
+011200     STOP RUN RETURNING 0.
+011300
+011400*===========================================================*
+011500* 1000-INITIALIZE.                                           *
+011600* LOADS THE JAR TABLE, FETCHES EACH JAR'S CURRENT (CLOSING)  *
+011700* BALANCE FROM JARBAL, AND OPENS THE TRANSACTION AND REPORT  *
+011800* FILES.                                                     *
+011900*===========================================================*
+012000 1000-INITIALIZE.
+012100     MOVE "01"              TO J5-JAR-ID (1)
+012200     MOVE "NECESSITIES"     TO J5-JAR-NAME (1)
+012300     MOVE "02"              TO J5-JAR-ID (2)
+012400     MOVE "FINANCIAL FREEDOM"
+012500                            TO J5-JAR-NAME (2)
+012600     MOVE "03"              TO J5-JAR-ID (3)
+012700     MOVE "EDUCATION"       TO J5-JAR-NAME (3)
+012800     MOVE "04"              TO J5-JAR-ID (4)
+012900     MOVE "PLAY"            TO J5-JAR-NAME (4)
+013000     MOVE "05"              TO J5-JAR-ID (5)
+013100     MOVE "GIVE"            TO J5-JAR-NAME (5)
+013150
+013160     ACCEPT J5-TODAY FROM DATE YYYYMMDD
+013170     MOVE J5-TODAY (1:6) TO J5-REPORT-YEAR-MONTH
+013180
+013190     DISPLAY "REPORT YEAR/MONTH (YYYYMM) - BLANK FOR CURRENT: "
+013200         WITH NO ADVANCING
+013210     ACCEPT J5-REPORT-YM-INPUT FROM CONSOLE
+013220     IF J5-REPORT-YM-INPUT NOT = SPACES
+013230         MOVE J5-REPORT-YM-INPUT TO J5-REPORT-YEAR-MONTH
+013240     END-IF
+013250
+013260     OPEN INPUT JARBAL-FILE
+013270     IF NOT J5-JARBAL-FILE-MISSING
+013280         PERFORM 1100-FETCH-CLOSING-BALANCE
+013290             THRU 1100-FETCH-CLOSING-BALANCE-EXIT
+013300             VARYING J5-JAR-IDX FROM 1 BY 1
+013400             UNTIL J5-JAR-IDX > 5
+013500         CLOSE JARBAL-FILE
+013600     END-IF
+013900
+014000     OPEN INPUT JARTRAN-FILE
+014100     OPEN OUTPUT JARRPT-FILE
+014200
+014300     MOVE "FIVE JARS - MONTHLY JAR STATEMENT" TO JARRPT-LINE
+014400     WRITE JARRPT-LINE
+014500     MOVE SPACES TO JARRPT-LINE
+014600     WRITE JARRPT-LINE
+014700
+014750     IF J5-JARTRAN-FILE-MISSING
+014760         SET J5-TRAN-EOF TO TRUE
+014770     ELSE
+014800         READ JARTRAN-FILE
+014900             AT END
+015000                 SET J5-TRAN-EOF TO TRUE
+015050         END-READ
+015060     END-IF.
+015200
+015300 1000-INITIALIZE-EXIT.
+015400     EXIT.
+015500
+015600 1100-FETCH-CLOSING-BALANCE.
+015700     MOVE ZERO TO J5-JAR-DEPOSITS (J5-JAR-IDX)
+015800     MOVE ZERO TO J5-JAR-WITHDRAWS (J5-JAR-IDX)
+015900     MOVE ZERO TO J5-JAR-CLOSING (J5-JAR-IDX)
+016000
+016100     MOVE J5-JAR-ID (J5-JAR-IDX) TO JB-JAR-ID
+016200     READ JARBAL-FILE
+016300         INVALID KEY
+016400             CONTINUE
+016500     END-READ
+016600
+016700     IF J5-JARBAL-OK
+016800         MOVE JB-BALANCE TO J5-JAR-CLOSING (J5-JAR-IDX)
+016900     END-IF.
+017000
+017100 1100-FETCH-CLOSING-BALANCE-EXIT.
+017200     EXIT.
+017300
+017400*===========================================================*
+017500* 2000-ACCUMULATE-TRANSACTIONS.                              *
+017600* ADDS EACH LEDGER RECORD INTO ITS JAR'S DEPOSIT OR           *
+017700* WITHDRAWAL TOTAL, THEN READS THE NEXT RECORD.              *
+017800*===========================================================*
+017900 2000-ACCUMULATE-TRANSACTIONS.
+018000     SET J5-JAR-IDX TO 1
+018100     SEARCH J5-JAR-ENTRY
+018200         AT END
+018300             CONTINUE
+018400         WHEN J5-JAR-ID (J5-JAR-IDX) = JT-JAR-ID
+018500             PERFORM 2100-POST-ONE-TRANSACTION
+018600                 THRU 2100-POST-ONE-TRANSACTION-EXIT
+018700     END-SEARCH
+018800
+018900     READ JARTRAN-FILE
+019000         AT END
+019100             SET J5-TRAN-EOF TO TRUE
+019200     END-READ.
+019300
+019400 2000-ACCUMULATE-TRANSACTIONS-EXIT.
+019500     EXIT.
+019600
+019700 2100-POST-ONE-TRANSACTION.
+019750     IF JT-TRAN-DATE (1:6) = J5-REPORT-YEAR-MONTH
+019800         IF JT-IS-DEPOSIT
+019900             ADD JT-AMOUNT TO J5-JAR-DEPOSITS (J5-JAR-IDX)
+020000         ELSE
+020100             IF JT-IS-WITHDRAWAL
+020200                 ADD JT-AMOUNT TO J5-JAR-WITHDRAWS (J5-JAR-IDX)
+020300             END-IF
+020400         END-IF
+020450     END-IF.
+020500
+020600 2100-POST-ONE-TRANSACTION-EXIT.
+020700     EXIT.
+020800
+020900*===========================================================*
+021000* 3000-PRINT-JAR.                                            *
+021100* OPENING = CLOSING - DEPOSITS + WITHDRAWALS, WHERE DEPOSITS  *
+021150* AND WITHDRAWS ARE NOW SCOPED TO J5-REPORT-YEAR-MONTH.  THIS  *
+021160* IS EXACT WHEN REPORTING THE CURRENT MONTH, SINCE JARBAL'S    *
+021170* BALANCE IS CURRENT AS OF TODAY.  JARBAL KEEPS NO HISTORICAL  *
+021180* SNAPSHOTS, SO RUNNING THIS REPORT FOR A PRIOR MONTH STILL    *
+021190* SHOWS TODAY'S CLOSING BALANCE RATHER THAN THAT MONTH'S -     *
+021195* THE DEPOSIT/WITHDRAW TOTALS PRINTED ARE CORRECT FOR THE      *
+021196* MONTH REQUESTED EITHER WAY.                                  *
+021400*===========================================================*
+021500 3000-PRINT-JAR.
+021600     COMPUTE J5-JAR-OPENING (J5-JAR-IDX) =
+021700         J5-JAR-CLOSING (J5-JAR-IDX)
+021800       - J5-JAR-DEPOSITS (J5-JAR-IDX)
+021900       + J5-JAR-WITHDRAWS (J5-JAR-IDX)
+022000
+022100     ADD J5-JAR-OPENING   (J5-JAR-IDX) TO J5-GRAND-OPENING
+022200     ADD J5-JAR-DEPOSITS  (J5-JAR-IDX) TO J5-GRAND-DEPOSITS
+022300     ADD J5-JAR-WITHDRAWS (J5-JAR-IDX) TO J5-GRAND-WITHDRAWS
+022400     ADD J5-JAR-CLOSING   (J5-JAR-IDX) TO J5-GRAND-CLOSING
+022500
+022600     MOVE J5-JAR-NAME (J5-JAR-IDX)     TO RL-JAR-NAME
+022700     MOVE J5-JAR-OPENING (J5-JAR-IDX)  TO RL-OPENING
+022800     MOVE J5-JAR-DEPOSITS (J5-JAR-IDX) TO RL-DEPOSITS
+022900     MOVE J5-JAR-WITHDRAWS (J5-JAR-IDX) TO RL-WITHDRAWS
+023000     MOVE J5-JAR-CLOSING (J5-JAR-IDX)  TO RL-CLOSING
+023100
+023200     MOVE RL-DETAIL-LINE TO JARRPT-LINE
+023300     WRITE JARRPT-LINE.
+023400
+023500 3000-PRINT-JAR-EXIT.
+023600     EXIT.
+023700
+023800*===========================================================*
+023900* 4000-PRINT-GRAND-TOTAL.                                    *
+024000*===========================================================*
+024100 4000-PRINT-GRAND-TOTAL.
+024200     MOVE "GRAND TOTAL"         TO RL-JAR-NAME
+024300     MOVE J5-GRAND-OPENING      TO RL-OPENING
+024400     MOVE J5-GRAND-DEPOSITS     TO RL-DEPOSITS
+024500     MOVE J5-GRAND-WITHDRAWS    TO RL-WITHDRAWS
+024600     MOVE J5-GRAND-CLOSING      TO RL-CLOSING
+024700
+024800     MOVE SPACES TO JARRPT-LINE
+024900     WRITE JARRPT-LINE
+025000     MOVE RL-DETAIL-LINE TO JARRPT-LINE
+025100     WRITE JARRPT-LINE.
+025200
+025300 4000-PRINT-GRAND-TOTAL-EXIT.
+025400     EXIT.
+025500
+025600*===========================================================*
+025700* 9000-TERMINATE.                                            *
+025800*===========================================================*
+025900 9000-TERMINATE.
+026000     IF NOT J5-JARTRAN-FILE-MISSING
+026050         CLOSE JARTRAN-FILE
+026060     END-IF
+026100     CLOSE JARRPT-FILE.
+026200
+026300 9000-TERMINATE-EXIT.
+026400     EXIT.
