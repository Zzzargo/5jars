@@ -0,0 +1,69 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AUDITLOG.
+000300 AUTHOR.        Burlacu Vasile.
+000400 INSTALLATION.  FIVE-JARS BUDGETING SYSTEM.
+000500 DATE-WRITTEN.  2026-08-14.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                     *
+000900*-----------------------------------------------------------*
+001000*   DATE        BY   DESCRIPTION                             *
+001100*   ----------  ---  --------------------------------------- *
+001200*   2026-08-14  BV   Original audit-trail service, replacing  *
+001300*                    the old testPrintDouble print-only call. *
+001400*-----------------------------------------------------------*
+001500* CALLED BY ANY JAR-RELATED PROGRAM AFTER IT MOVES MONEY INTO *
+001600* OR OUT OF A JAR.  WRITES ONE LINE TO THE SEQUENTIAL AUDIT   *
+001700* TRAIL FILE AND RETURNS.                                     *
+001800*-----------------------------------------------------------*
+001900
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDITTRL-FILE ASSIGN TO "AUDITTRL"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS AL-AUDITTRL-STATUS.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  AUDITTRL-FILE.
+003000     COPY AUDITREC.
+003100
+003200 WORKING-STORAGE SECTION.
+003300 01  AL-AUDITTRL-STATUS        PIC X(02).
+003400
+003500 01  AL-TIMESTAMP-FIELDS.
+003600     05  AL-CURRENT-DATE       PIC 9(08).
+003700     05  AL-CURRENT-TIME       PIC 9(06).
+003800
+003900 LINKAGE SECTION.
+004000 01  LK-JAR-ID                 PIC X(02).
+004100 01  LK-AMOUNT                 PIC S9(12)V99.
+004200 01  LK-AMOUNT-EDITED          PIC X(16).
+004300 01  LK-PROGRAM-NAME           PIC X(08).
+004400
+004500 PROCEDURE DIVISION USING LK-JAR-ID
+004600                          LK-AMOUNT
+004700                          LK-AMOUNT-EDITED
+004800                          LK-PROGRAM-NAME.
+004900*===========================================================*
+005000* 0000-MAINLINE.                                             *
+005100*===========================================================*
+005200 0000-MAINLINE.
+005300     ACCEPT AL-CURRENT-DATE FROM DATE YYYYMMDD
+005400     ACCEPT AL-CURRENT-TIME FROM TIME
+005500
+005600     OPEN EXTEND AUDITTRL-FILE
+005700
+005800     MOVE AL-CURRENT-DATE    TO AU-TIMESTAMP (1:8)
+005900     MOVE AL-CURRENT-TIME    TO AU-TIMESTAMP (9:6)
+006000     MOVE LK-JAR-ID          TO AU-JAR-ID
+006100     MOVE LK-AMOUNT          TO AU-AMOUNT
+006200     MOVE LK-AMOUNT-EDITED   TO AU-AMOUNT-EDITED
+006300     MOVE LK-PROGRAM-NAME    TO AU-PROGRAM-NAME
+006400
+006500     WRITE AUDIT-RECORD
+006600
+006700     CLOSE AUDITTRL-FILE
+006800
+006900     GOBACK.
