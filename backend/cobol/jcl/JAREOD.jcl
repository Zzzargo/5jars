@@ -0,0 +1,17 @@
+//JAREOD   JOB (ACCTNO),'FIVE JARS EOD',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP1
+//*-------------------------------------------------------------*
+//* END-OF-DAY JAR ALLOCATION.                                   *
+//* RUN AFTER THE LAST PAYDAY FEED OF THE DAY.  JAREOD POSTS THE *
+//* FIVE JARS IN JAR-ID ORDER AND CHECKPOINTS AFTER EACH ONE, SO *
+//* IF STEP1 ABENDS IT CAN BE RESUBMITTED WITH RESTART=STEP1     *
+//* WITHOUT DOUBLE-POSTING THE JARS THAT ALREADY CHECKPOINTED.   *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=JAREOD
+//JARBAL   DD   DSN=FIVEJARS.PROD.JARBAL,DISP=SHR
+//JARTRAN  DD   DSN=FIVEJARS.PROD.JARTRAN,DISP=MOD
+//AUDITTRL DD   DSN=FIVEJARS.PROD.AUDITTRL,DISP=MOD
+//CHKPT    DD   DSN=FIVEJARS.PROD.CHKPT,DISP=MOD
+//JARPCT   DD   DSN=FIVEJARS.PROD.JARPCT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
