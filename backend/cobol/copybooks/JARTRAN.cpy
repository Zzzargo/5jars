@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------*
+000200* JARTRAN  -  JAR TRANSACTION LEDGER RECORD.                 *
+000300* ONE RECORD PER DEPOSIT OR WITHDRAWAL AGAINST A JAR.  A     *
+000400* JAR'S BALANCE IS THE SUM OF ITS LEDGER ENTRIES.            *
+000450*-----------------------------------------------------------*
+000460* 2026-08-18 BV - ADDED JT-CURRENCY-CODE.  THE AMOUNT IS        *
+000470* ALWAYS THE BASE-CURRENCY FIGURE ACTUALLY POSTED TO JARBAL;    *
+000480* THE CODE JUST RECORDS WHAT CURRENCY THAT FIGURE IS IN.        *
+000500*-----------------------------------------------------------*
+000600 01  JARTRAN-RECORD.
+000700     05  JT-JAR-ID             PIC X(02).
+000800     05  JT-TRAN-DATE          PIC 9(08).
+000900     05  JT-TRAN-TYPE          PIC X(01).
+001000         88  JT-IS-DEPOSIT     VALUE "D".
+001100         88  JT-IS-WITHDRAWAL  VALUE "W".
+001150     05  JT-CURRENCY-CODE      PIC X(03).
+001200     05  JT-AMOUNT             PIC S9(12)V99.
+001300     05  JT-MEMO               PIC X(30).
