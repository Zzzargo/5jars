@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000200* JARPCT  -  JAR ALLOCATION PERCENTAGE CONTROL RECORD.       *
+000300* ONE RECORD PER JAR, KEYED BY JAR ID, HOLDING THE CURRENT   *
+000400* ALLOCATION PERCENTAGE.  MAINTAINED BY JARPCTM.  PROGRAMS   *
+000500* THAT ALLOCATE INCOME READ THIS FILE AT STARTUP AND USE ITS *
+000600* PERCENTAGES IN PLACE OF THEIR COMPILED-IN DEFAULTS WHEN A  *
+000700* MATCHING RECORD IS FOUND.                                  *
+000800*-----------------------------------------------------------*
+000900 01  JARPCT-RECORD.
+001000     05  JP-JAR-ID             PIC X(02).
+001100     05  JP-JAR-NAME           PIC X(20).
+001200     05  JP-JAR-PERCENT        PIC 9(03)V99.
