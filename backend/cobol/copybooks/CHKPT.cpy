@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------*
+000200* CHKPT  -  END-OF-DAY CHECKPOINT RECORD.                    *
+000300* ONE RECORD PER JAR SUCCESSFULLY POSTED FOR A GIVEN RUN      *
+000400* DATE, WRITTEN BY JAREOD OR TEST, WHICHEVER POSTS IT FIRST. *
+000500* BOTH PROGRAMS SKIP ANY JAR ALREADY CHECKPOINTED FOR THE     *
+000550* RUN DATE THEY ARE PROCESSING, SO THE SAME DAY'S INCOME      *
+000560* CANNOT BE POSTED TWICE INTO THE SAME JAR.                   *
+000600*-----------------------------------------------------------*
+000700 01  CHKPT-RECORD.
+000800     05  CK-RUN-DATE           PIC 9(08).
+000900     05  CK-JAR-ID             PIC X(02).
+001000     05  CK-STATUS             PIC X(01).
+001100         88  CK-COMPLETE       VALUE "C".
