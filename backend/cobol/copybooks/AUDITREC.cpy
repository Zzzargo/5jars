@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------*
+000200* AUDITREC  -  AUDIT TRAIL RECORD.                          *
+000300* ONE RECORD PER MONEY MOVEMENT WRITTEN BY AUDITLOG.         *
+000400*-----------------------------------------------------------*
+000500 01  AUDIT-RECORD.
+000600     05  AU-TIMESTAMP          PIC 9(14).
+000700     05  AU-JAR-ID             PIC X(02).
+000800     05  AU-AMOUNT             PIC S9(12)V99.
+000900     05  AU-AMOUNT-EDITED      PIC X(16).
+001000     05  AU-PROGRAM-NAME       PIC X(08).
