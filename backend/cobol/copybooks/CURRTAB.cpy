@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------*
+000200* CURRTAB  -  CURRENCY EXCHANGE RATE TABLE RECORD.          *
+000300* ONE RECORD PER CURRENCY SUPPORTED.  THE BASE CURRENCY      *
+000400* (THE ONE JARBAL BALANCES ARE CARRIED IN) HAS RATE 1.0000.  *
+000500* ANY OTHER CURRENCY'S RATE CONVERTS ONE UNIT OF IT INTO     *
+000600* UNITS OF THE BASE CURRENCY.  MAINTAINED BY CURRTABM.       *
+000700*-----------------------------------------------------------*
+000800 01  CURRTAB-RECORD.
+000900     05  CX-CURRENCY-CODE      PIC X(03).
+001000     05  CX-EXCH-RATE          PIC 9(05)V9999.
