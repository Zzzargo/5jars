@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------*
+000200* JARBAL  -  JAR BALANCE MASTER RECORD.                      *
+000300* ONE RECORD PER JAR, KEYED BY JAR ID, HOLDING THE RUNNING   *
+000400* BALANCE AS OF THE LAST POSTING.                            *
+000450*-----------------------------------------------------------*
+000460* 2026-08-18 BV - ADDED JB-CURRENCY-CODE.  BALANCES ARE ALWAYS   *
+000470* CARRIED IN THE BASE CURRENCY; FOREIGN-CURRENCY INCOME IS       *
+000480* CONVERTED BEFORE IT REACHES JARBAL.                            *
+000490*-----------------------------------------------------------*
+000600 01  JARBAL-RECORD.
+000700     05  JB-JAR-ID             PIC X(02).
+000800     05  JB-JAR-NAME           PIC X(20).
+000850     05  JB-CURRENCY-CODE      PIC X(03).
+000900     05  JB-BALANCE            PIC S9(12)V99.
+001000     05  JB-LAST-UPDATED       PIC 9(08).
