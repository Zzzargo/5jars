@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------*
+000200* INCLOG  -  INCOME RUN LOG RECORD.                         *
+000300* ONE RECORD PER ALLOCATION RUN: THE DATE AND THE INCOME     *
+000400* FIGURE THAT WAS SPLIT ACROSS THE FIVE JARS THAT RUN.  THIS *
+000500* IS THE "ORIGINAL INCOME TOTAL" THE RECONCILIATION RUN      *
+000600* CHECKS THE JARS AGAINST, ALWAYS IN THE BASE CURRENCY.      *
+000650*-----------------------------------------------------------*
+000660* 2026-08-18 BV - ADDED IL-CURRENCY-CODE AND IL-ORIGINAL-AMOUNT *
+000670* SO A FOREIGN-CURRENCY PAYDAY FEED IS STILL TRACEABLE BACK TO  *
+000680* WHAT WAS ACTUALLY DEPOSITED.  IL-INCOME-AMOUNT REMAINS THE    *
+000690* POST-CONVERSION BASE-CURRENCY FIGURE THE JARS WERE SPLIT FROM *
+000700*-----------------------------------------------------------*
+000800 01  INCLOG-RECORD.
+000900     05  IL-RUN-DATE           PIC 9(08).
+000950     05  IL-CURRENCY-CODE      PIC X(03).
+000960     05  IL-ORIGINAL-AMOUNT    PIC S9(12)V99.
+001000     05  IL-INCOME-AMOUNT      PIC S9(12)V99.
